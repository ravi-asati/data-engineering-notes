@@ -0,0 +1,111 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TXN-CODE-FREQ-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FEED-FILE ASSIGN TO WS-FILE-PATH
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FEED-FILE.
+       COPY "Sample_Copybook.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS      PIC XX.
+       01 WS-FILE-PATH        PIC X(200).
+       01 WS-ARG-COUNT        PIC 9(4).
+       01 WS-ARG-VALUE        PIC X(200).
+
+       01 WS-EOF-SW           PIC X(1)    VALUE "N".
+           88 WS-EOF                      VALUE "Y".
+
+       01 WS-TXN-IDX          PIC 9(1).
+       01 WS-SRCH-IDX         PIC 9(4).
+
+       01 WS-FOUND-SW         PIC X(1)    VALUE "N".
+           88 WS-FOUND                    VALUE "Y".
+
+       01 WS-CODE-TBL-COUNT   PIC 9(4)    VALUE ZERO.
+       01 WS-CODE-TABLE.
+           05 WS-CODE-ENTRY OCCURS 500 TIMES.
+              10 WS-CODE-VALUE PIC X(3).
+              10 WS-CODE-COUNT PIC 9(9).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+
+           IF WS-ARG-COUNT < 1
+               DISPLAY "Usage:"
+               DISPLAY "  ./txn_code_freq_report <FEED_FILE>"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-ARG-VALUE) TO WS-FILE-PATH
+
+           OPEN INPUT FEED-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to open " WS-FILE-PATH
+               DISPLAY "       FILE STATUS = " WS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM READ-FEED-RECORD UNTIL WS-EOF
+
+           CLOSE FEED-FILE
+
+           DISPLAY "Transaction code frequency report for " WS-FILE-PATH
+           PERFORM DISPLAY-ONE-CODE
+               VARYING WS-SRCH-IDX FROM 1 BY 1
+               UNTIL WS-SRCH-IDX > WS-CODE-TBL-COUNT
+
+           STOP RUN.
+
+       READ-FEED-RECORD.
+           READ FEED-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   PERFORM APPLY-FEED-RECORD
+           END-READ.
+
+       APPLY-FEED-RECORD.
+           EVALUATE REC-TYPE
+               WHEN "D"
+                   PERFORM TALLY-ONE-TXN-CODE
+                       VARYING WS-TXN-IDX FROM 1 BY 1
+                       UNTIL WS-TXN-IDX > DTL-TXN-COUNT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       TALLY-ONE-TXN-CODE.
+           MOVE "N" TO WS-FOUND-SW
+           PERFORM SEARCH-ONE-CODE-ENTRY
+               VARYING WS-SRCH-IDX FROM 1 BY 1
+               UNTIL WS-SRCH-IDX > WS-CODE-TBL-COUNT OR WS-FOUND
+
+           IF NOT WS-FOUND
+               ADD 1 TO WS-CODE-TBL-COUNT
+               MOVE DTL-TXN-CODE(WS-TXN-IDX) TO WS-CODE-VALUE(WS-CODE-TBL-COUNT)
+               MOVE 1                        TO WS-CODE-COUNT(WS-CODE-TBL-COUNT)
+           END-IF.
+
+       SEARCH-ONE-CODE-ENTRY.
+           IF WS-CODE-VALUE(WS-SRCH-IDX) = DTL-TXN-CODE(WS-TXN-IDX)
+               ADD 1 TO WS-CODE-COUNT(WS-SRCH-IDX)
+               SET WS-FOUND TO TRUE
+           END-IF.
+
+       DISPLAY-ONE-CODE.
+           DISPLAY "  " WS-CODE-VALUE(WS-SRCH-IDX)
+               "  " WS-CODE-COUNT(WS-SRCH-IDX).
