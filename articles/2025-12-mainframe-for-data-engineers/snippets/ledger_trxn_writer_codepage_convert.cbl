@@ -0,0 +1,174 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEDGER-TRXN-WRITER-CODEPAGE-CONVERT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO WS-FILE-PATH
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT OUTPUT-FILE ASSIGN TO WS-OUTPUT-PATH
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE.
+       COPY "ledger_trxn_writer.cpy".
+
+       *> Output is the same fixed-length TRXN-REC shape as the input,
+       *> just with its alphanumeric/display fields translated, so an
+       *> untyped buffer (the same treatment ARCHIVE-REC gets in
+       *> day_end_sweep.cbl) avoids COPYing ledger_trxn_writer.cpy's
+       *> field names into a second FD.
+       FD  OUTPUT-FILE.
+       01  OUTPUT-REC             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS          PIC XX.
+       01 WS-OUTPUT-FILE-STATUS   PIC XX.
+
+       01 WS-FILE-PATH            PIC X(200).
+       01 WS-OUTPUT-PATH          PIC X(200).
+       01 WS-ARG-COUNT            PIC 9(4).
+       01 WS-ARG-VALUE            PIC X(200).
+
+       01 WS-DIRECTION-ARG        PIC X(8).
+
+       01 WS-EOF-SW               PIC X(1)    VALUE "N".
+           88 WS-EOF                          VALUE "Y".
+
+       01 WS-RECORD-COUNT         PIC 9(9)    VALUE ZERO.
+
+       COPY "codepage_tables.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+
+           IF WS-ARG-COUNT < 3
+               PERFORM DISPLAY-USAGE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-ARG-VALUE) TO WS-FILE-PATH
+
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-ARG-VALUE) TO WS-OUTPUT-PATH
+
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-ARG-VALUE) TO WS-DIRECTION-ARG
+
+           EVALUATE WS-DIRECTION-ARG
+               WHEN "TOASCII"
+                   SET CP-TO-ASCII TO TRUE
+               WHEN "TOEBCDIC"
+                   SET CP-TO-EBCDIC TO TRUE
+               WHEN OTHER
+                   DISPLAY "ERROR: DIRECTION must be TOASCII or TOEBCDIC"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE
+
+           OPEN INPUT INPUT-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to open " WS-FILE-PATH
+               DISPLAY "       FILE STATUS = " WS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT OUTPUT-FILE
+           IF WS-OUTPUT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to open " WS-OUTPUT-PATH
+               DISPLAY "       FILE STATUS = " WS-OUTPUT-FILE-STATUS
+               CLOSE INPUT-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM CONVERT-ONE-RECORD UNTIL WS-EOF
+
+           CLOSE INPUT-FILE
+           CLOSE OUTPUT-FILE
+
+           DISPLAY "Converted " WS-RECORD-COUNT " records ("
+               FUNCTION TRIM(WS-DIRECTION-ARG) ") to " WS-OUTPUT-PATH
+
+           STOP RUN.
+
+       DISPLAY-USAGE.
+           DISPLAY "Usage:"
+           DISPLAY "  ./ledger_trxn_writer_codepage_convert INPUT_FILE "
+               "OUTPUT_FILE TOASCII|TOEBCDIC"
+           DISPLAY "Example:"
+           DISPLAY "  ./ledger_trxn_writer_codepage_convert "
+               "/data/TRXN_DATA /data/TRXN_DATA.EBCDIC TOEBCDIC".
+
+       CONVERT-ONE-RECORD.
+           READ INPUT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   PERFORM CONVERT-TRXN-FIELDS
+                   ADD 1 TO WS-RECORD-COUNT
+                   MOVE TRXN-REC TO OUTPUT-REC
+                   WRITE OUTPUT-REC
+           END-READ.
+
+       *> TRXN-AMT is COMP-3 -- its packed bytes are left untouched since
+       *> packed-decimal representation does not change between EBCDIC
+       *> and ASCII platforms. Every other field is DISPLAY/alphanumeric
+       *> and gets translated.
+       CONVERT-TRXN-FIELDS.
+           EVALUATE TRUE
+               WHEN CP-TO-EBCDIC
+                   INSPECT TRXN-ID       CONVERTING WS-CP-ASCII-CHARS
+                       TO WS-CP-EBCDIC-CHARS
+                   INSPECT ACCT-ID       CONVERTING WS-CP-ASCII-CHARS
+                       TO WS-CP-EBCDIC-CHARS
+                   INSPECT TRXN-TYPE     CONVERTING WS-CP-ASCII-CHARS
+                       TO WS-CP-EBCDIC-CHARS
+                   INSPECT TRXN-DATE     CONVERTING WS-CP-ASCII-CHARS
+                       TO WS-CP-EBCDIC-CHARS
+                   INSPECT TRXN-TIME     CONVERTING WS-CP-ASCII-CHARS
+                       TO WS-CP-EBCDIC-CHARS
+                   INSPECT POST-DATE     CONVERTING WS-CP-ASCII-CHARS
+                       TO WS-CP-EBCDIC-CHARS
+                   INSPECT POST-TIME     CONVERTING WS-CP-ASCII-CHARS
+                       TO WS-CP-EBCDIC-CHARS
+                   INSPECT CURRENCY-CODE CONVERTING WS-CP-ASCII-CHARS
+                       TO WS-CP-EBCDIC-CHARS
+                   INSPECT CHANNEL-CODE  CONVERTING WS-CP-ASCII-CHARS
+                       TO WS-CP-EBCDIC-CHARS
+                   INSPECT TRXN-DESC     CONVERTING WS-CP-ASCII-CHARS
+                       TO WS-CP-EBCDIC-CHARS
+               WHEN CP-TO-ASCII
+                   INSPECT TRXN-ID       CONVERTING WS-CP-EBCDIC-CHARS
+                       TO WS-CP-ASCII-CHARS
+                   INSPECT ACCT-ID       CONVERTING WS-CP-EBCDIC-CHARS
+                       TO WS-CP-ASCII-CHARS
+                   INSPECT TRXN-TYPE     CONVERTING WS-CP-EBCDIC-CHARS
+                       TO WS-CP-ASCII-CHARS
+                   INSPECT TRXN-DATE     CONVERTING WS-CP-EBCDIC-CHARS
+                       TO WS-CP-ASCII-CHARS
+                   INSPECT TRXN-TIME     CONVERTING WS-CP-EBCDIC-CHARS
+                       TO WS-CP-ASCII-CHARS
+                   INSPECT POST-DATE     CONVERTING WS-CP-EBCDIC-CHARS
+                       TO WS-CP-ASCII-CHARS
+                   INSPECT POST-TIME     CONVERTING WS-CP-EBCDIC-CHARS
+                       TO WS-CP-ASCII-CHARS
+                   INSPECT CURRENCY-CODE CONVERTING WS-CP-EBCDIC-CHARS
+                       TO WS-CP-ASCII-CHARS
+                   INSPECT CHANNEL-CODE  CONVERTING WS-CP-EBCDIC-CHARS
+                       TO WS-CP-ASCII-CHARS
+                   INSPECT TRXN-DESC     CONVERTING WS-CP-EBCDIC-CHARS
+                       TO WS-CP-ASCII-CHARS
+           END-EVALUATE.
