@@ -1,27 +1,111 @@
-       01 LEDGER-REC.
-          05 REC-TYPE                PIC X(1).
-
-          05 LEDGER-HDR REDEFINES LEDGER-REC.
-             10 HDR-REC-TYPE         PIC X(1).
-             10 HDR-INST-CODE        PIC X(5).
-             10 HDR-LEDGER-DATE      PIC 9(8).
-             10 HDR-EXTRACT-ID       PIC X(10).
-             10 HDR-SEQ-NO           PIC 9(6).
-             10 FILLER               PIC X(50).
-
-          05 LEDGER-DTL REDEFINES LEDGER-REC.
-             10 DTL-REC-TYPE         PIC X(1).
-             10 DTL-ACCT-NO          PIC X(16).
-             10 DTL-TRXN-ID          PIC X(12).
-             10 DTL-DR-CR-FLAG       PIC X(1).
-             10 DTL-AMOUNT           PIC S9(9)V99 COMP-3.
-             10 DTL-CURRENCY         PIC X(3).
-             10 DTL-POST-DATE        PIC 9(8).
-             10 FILLER               PIC X(39).
-
-          05 LEDGER-TRL REDEFINES LEDGER-REC.
-             10 TRL-REC-TYPE         PIC X(1).
-             10 TRL-RECORD-COUNT     PIC 9(9).
-             10 TRL-TOTAL-DEBITS     PIC S9(11)V99 COMP-3.
-             10 TRL-TOTAL-CREDITS    PIC S9(11)V99 COMP-3.
-             10 FILLER               PIC X(38).
+       *> ==========================================================
+       *> SAMPLE COPYBOOK
+       *> Demonstrates:
+       *>   - LEVEL hierarchy
+       *>   - OCCURS (arrays / repeating groups)
+       *>   - REDEFINES (multiple logical views of same record)
+       *> ==========================================================
+
+       01 FILE-REC.
+          *> ------------------------------------------------------
+          *> LEVEL 01
+          *> Top-level record definition.
+          *> Represents one physical record on disk.
+          *> ------------------------------------------------------
+
+          05 REC-TYPE              PIC X(1).
+          *> ------------------------------------------------------
+          *> LEVEL 05
+          *> A field inside the record.
+          *> REC-TYPE identifies logical record type:
+          *>   'H' = Header
+          *>   'D' = Detail
+          *>   'T' = Trailer
+          *> ------------------------------------------------------
+
+          05 FILLER                PIC X(79).
+          *> Pads FILE-REC to the length of its widest logical view
+          *> (HDR-REC, below) so every REDEFINES of this record lines
+          *> up on disk.
+
+
+          *> ================= HEADER RECORD ======================
+       01 HDR-REC REDEFINES FILE-REC.
+          *> ------------------------------------------------------
+          *> REDEFINES:
+          *> HDR-REC overlays FILE-REC.
+          *> No extra bytes are allocated.
+          *> Same physical record, different logical interpretation.
+          *> Used when REC-TYPE = 'H'
+          *> ------------------------------------------------------
+
+          05 HDR-REC-TYPE       PIC X(1).
+          *> Must contain 'H'
+
+          05 HDR-FEED-NAME      PIC X(20).
+          *> Name of the feed / extract
+
+          05 HDR-BUS-DATE       PIC 9(8).
+          *> Business date (YYYYMMDD)
+
+          05 HDR-RUN-TIME       PIC 9(6).
+          *> Batch run time (HHMMSS)
+
+          05 FILLER             PIC X(45).
+          *> Unused bytes.
+          *> FILLER has no name and is never referenced in code.
+          *> Exists for alignment / future expansion.
+
+
+          *> ================= DETAIL RECORD ======================
+       01 DTL-REC REDEFINES FILE-REC.
+          *> ------------------------------------------------------
+          *> Another logical view of the same record.
+          *> Used when REC-TYPE = 'D'
+          *> ------------------------------------------------------
+
+          05 DTL-REC-TYPE       PIC X(1).
+          *> Must contain 'D'
+
+          05 DTL-ACCT-ID        PIC X(12).
+          *> Account identifier
+
+          05 DTL-TXN-COUNT      PIC 9(1).
+          *> Number of valid transaction codes below
+
+          05 DTL-TXN-CODES OCCURS 5 TIMES.
+          *> --------------------------------------------------
+          *> OCCURS:
+          *> Defines a repeating group (array).
+          *> Physically, space is allocated for 5 entries.
+          *> Logically, only DTL-TXN-COUNT entries are meaningful.
+          *> --------------------------------------------------
+
+             10 DTL-TXN-CODE    PIC X(3).
+             *> Individual transaction code
+
+          05 DTL-AMOUNT         PIC S9(7)V99 COMP-3.
+          *> Binary packed decimal amount
+
+          05 FILLER             PIC X(46).
+          *> Padding / future use
+
+
+          *> ================= TRAILER RECORD =====================
+       01 TRL-REC REDEFINES FILE-REC.
+          *> ------------------------------------------------------
+          *> Trailer record view.
+          *> Used when REC-TYPE = 'T'
+          *> ------------------------------------------------------
+
+          05 TRL-REC-TYPE       PIC X(1).
+          *> Must contain 'T'
+
+          05 TRL-RECORD-COUNT   PIC 9(9).
+          *> Total number of detail records
+
+          05 TRL-TOTAL-AMOUNT   PIC S9(11)V99 COMP-3.
+          *> Control total for reconciliation
+
+          05 FILLER             PIC X(63).
+          *> Padding to keep record length fixed
