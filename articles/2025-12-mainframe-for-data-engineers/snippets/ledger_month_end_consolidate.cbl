@@ -0,0 +1,179 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEDGER-MONTH-END-CONSOLIDATE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO WS-FILE-PATH
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT OUTPUT-FILE ASSIGN TO WS-OUTPUT-PATH
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE.
+       COPY "ledger_data_with_hdr_trl.cpy".
+
+       *> The consolidated file is the same 86-byte HDR/DTL/TRL shape as
+       *> each daily extract, but this program writes a brand new HDR and
+       *> TRL of its own, so OUTPUT-REC stays an untyped byte buffer (the
+       *> same treatment ARCHIVE-REC gets in day_end_sweep.cbl) and the
+       *> new HDR/TRL values are built up in WORKING-STORAGE below instead.
+       FD  OUTPUT-FILE.
+       01  OUTPUT-REC             PIC X(86).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS          PIC XX.
+       01 WS-OUTPUT-FILE-STATUS   PIC XX.
+
+       01 WS-FILE-PATH            PIC X(200).
+       01 WS-OUTPUT-PATH          PIC X(200).
+       01 WS-ARG-COUNT            PIC 9(4).
+       01 WS-ARG-VALUE            PIC X(200).
+       01 WS-FILE-IDX             PIC 9(4).
+
+       01 WS-RECORD-COUNT         PIC 9(9)            VALUE ZERO.
+       01 WS-TOTAL-DEBITS         PIC S9(11)V99 COMP-3 VALUE ZERO.
+       01 WS-TOTAL-CREDITS        PIC S9(11)V99 COMP-3 VALUE ZERO.
+       01 WS-FILE-COUNT           PIC 9(4)            VALUE ZERO.
+
+       01 WS-INPUT-EOF-SW         PIC X(1)    VALUE "N".
+           88 WS-INPUT-EOF                    VALUE "Y".
+
+       *> Month-end HDR, built from the command line rather than copied
+       *> forward from any one daily file's own HDR record.
+       01 WS-OUT-HDR-REC.
+           05 OH-REC-TYPE         PIC X(1)    VALUE "H".
+           05 OH-INST-CODE        PIC X(5).
+           05 OH-LEDGER-DATE      PIC 9(8).
+           05 OH-EXTRACT-ID       PIC X(10).
+           05 OH-SEQ-NO           PIC 9(6).
+           05 FILLER              PIC X(56)   VALUE SPACES.
+
+       *> Totals recomputed across every LEDGER-DTL record from every
+       *> input file, same field layout as LEDGER-TRL.
+       01 WS-OUT-TRL-REC.
+           05 OT-REC-TYPE         PIC X(1)    VALUE "T".
+           05 OT-RECORD-COUNT     PIC 9(9).
+           05 OT-TOTAL-DEBITS     PIC S9(11)V99 COMP-3.
+           05 OT-TOTAL-CREDITS    PIC S9(11)V99 COMP-3.
+           05 FILLER              PIC X(62)   VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+
+           IF WS-ARG-COUNT < 6
+               PERFORM DISPLAY-USAGE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           *> Arg 1: OUTPUT_FILE_PATH -- the consolidated month file
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-ARG-VALUE) TO WS-OUTPUT-PATH
+
+           *> Arg 2: HDR_INST_CODE
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-ARG-VALUE) TO OH-INST-CODE
+
+           *> Arg 3: HDR_LEDGER_DATE (YYYYMMDD) -- the month-end date
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE WS-ARG-VALUE(1:8) TO OH-LEDGER-DATE
+
+           *> Arg 4: HDR_EXTRACT_ID
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-ARG-VALUE) TO OH-EXTRACT-ID
+
+           *> Arg 5: HDR_SEQ_NO
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE FUNCTION NUMVAL(WS-ARG-VALUE) TO OH-SEQ-NO
+
+           *> Args 6 .. N: one or more daily extract files to consolidate
+           OPEN OUTPUT OUTPUT-FILE
+           IF WS-OUTPUT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to open " WS-OUTPUT-PATH
+               DISPLAY "       FILE STATUS = " WS-OUTPUT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE WS-OUT-HDR-REC TO OUTPUT-REC
+           WRITE OUTPUT-REC
+
+           PERFORM CONSOLIDATE-ONE-FILE
+               VARYING WS-FILE-IDX FROM 6 BY 1
+               UNTIL WS-FILE-IDX > WS-ARG-COUNT
+
+           MOVE WS-RECORD-COUNT  TO OT-RECORD-COUNT
+           MOVE WS-TOTAL-DEBITS  TO OT-TOTAL-DEBITS
+           MOVE WS-TOTAL-CREDITS TO OT-TOTAL-CREDITS
+           MOVE WS-OUT-TRL-REC   TO OUTPUT-REC
+           WRITE OUTPUT-REC
+
+           CLOSE OUTPUT-FILE
+
+           DISPLAY "Month-end consolidation complete: " WS-FILE-COUNT
+               " files, " WS-RECORD-COUNT " detail records written to "
+               WS-OUTPUT-PATH
+
+           STOP RUN.
+
+       DISPLAY-USAGE.
+           DISPLAY "Usage:"
+           DISPLAY "  ./ledger_month_end_consolidate OUTPUT_FILE HDR_INST_CODE "
+               "HDR_LEDGER_DATE HDR_EXTRACT_ID HDR_SEQ_NO "
+               "DAILY_FILE [DAILY_FILE ...]"
+           DISPLAY "Example:"
+           DISPLAY "  ./ledger_month_end_consolidate /data/month/ledger.202608"
+               " INST1 20260831 MONTHEND01 000001 "
+               "/data/archive/ledger.20260801.dat /data/archive/ledger.20260802.dat".
+
+       CONSOLIDATE-ONE-FILE.
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-ARG-VALUE) TO WS-FILE-PATH
+           MOVE "N" TO WS-INPUT-EOF-SW
+
+           OPEN INPUT INPUT-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to open " WS-FILE-PATH
+               DISPLAY "       FILE STATUS = " WS-FILE-STATUS
+               CLOSE OUTPUT-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM READ-ONE-INPUT-RECORD UNTIL WS-INPUT-EOF
+
+           CLOSE INPUT-FILE
+           ADD 1 TO WS-FILE-COUNT.
+
+       READ-ONE-INPUT-RECORD.
+           READ INPUT-FILE
+               AT END
+                   SET WS-INPUT-EOF TO TRUE
+               NOT AT END
+                   PERFORM APPLY-INPUT-RECORD
+           END-READ.
+
+       APPLY-INPUT-RECORD.
+           EVALUATE REC-TYPE
+               WHEN "D"
+                   ADD 1 TO WS-RECORD-COUNT
+                   IF DTL-DR-CR-FLAG = "D"
+                       ADD DTL-AMOUNT TO WS-TOTAL-DEBITS
+                   ELSE
+                       ADD DTL-AMOUNT TO WS-TOTAL-CREDITS
+                   END-IF
+                   MOVE LEDGER-REC TO OUTPUT-REC
+                   WRITE OUTPUT-REC
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
