@@ -0,0 +1,113 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEDGER-TRXN-READER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRXN-FILE ASSIGN TO WS-FILE-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TRXN-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRXN-FILE
+           BLOCK CONTAINS 100 RECORDS.
+       COPY "ledger_trxn_writer.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS          PIC XX.
+       01 WS-FILE-PATH            PIC X(200).
+       01 WS-ARG-COUNT            PIC 9(4).
+       01 WS-ARG-VALUE            PIC X(200).
+
+       01 WS-QUERY-ACCT-ID        PIC X(10).
+       01 WS-QUERY-DATE-TXT       PIC X(8).
+       01 WS-QUERY-DATE-FROM      PIC 9(8).
+       01 WS-QUERY-DATE-TO        PIC 9(8).
+
+       01 WS-EOF-SW               PIC X(1)    VALUE "N".
+           88 WS-EOF                          VALUE "Y".
+
+       01 WS-AMT-ED               PIC -(7).99.
+       01 WS-MATCH-COUNT          PIC 9(9)    VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+
+           IF WS-ARG-COUNT < 4
+               PERFORM DISPLAY-USAGE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           *> Arg 1: TRXN_FILE
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-ARG-VALUE) TO WS-FILE-PATH
+
+           *> Arg 2: ACCT_ID
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE WS-ARG-VALUE(1:10) TO WS-QUERY-ACCT-ID
+
+           *> Arg 3: POST_DATE_FROM (YYYYMMDD)
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE WS-ARG-VALUE(1:8) TO WS-QUERY-DATE-TXT
+           COMPUTE WS-QUERY-DATE-FROM = FUNCTION NUMVAL(WS-QUERY-DATE-TXT)
+
+           *> Arg 4: POST_DATE_TO (YYYYMMDD)
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE WS-ARG-VALUE(1:8) TO WS-QUERY-DATE-TXT
+           COMPUTE WS-QUERY-DATE-TO = FUNCTION NUMVAL(WS-QUERY-DATE-TXT)
+
+           OPEN INPUT TRXN-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to open " WS-FILE-PATH
+               DISPLAY "       FILE STATUS = " WS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           DISPLAY "TRXN_ID    AMOUNT        TYPE CHANNEL DESC"
+
+           PERFORM READ-TRXN-RECORD UNTIL WS-EOF
+
+           CLOSE TRXN-FILE
+
+           DISPLAY "Matched " WS-MATCH-COUNT
+               " transaction(s) for " FUNCTION TRIM(WS-QUERY-ACCT-ID)
+               " between " WS-QUERY-DATE-FROM " and " WS-QUERY-DATE-TO
+
+           STOP RUN.
+
+       DISPLAY-USAGE.
+           DISPLAY "Usage:"
+           DISPLAY "  ./ledger_trxn_reader TRXN_FILE ACCT_ID "
+               "POST_DATE_FROM POST_DATE_TO"
+           DISPLAY "Example:"
+           DISPLAY "  ./ledger_trxn_reader /data/TRXN_DATA ACCT123456 "
+               "20260101 20260131".
+
+       READ-TRXN-RECORD.
+           READ TRXN-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   PERFORM APPLY-TRXN-RECORD
+           END-READ.
+
+       APPLY-TRXN-RECORD.
+           IF ACCT-ID = WS-QUERY-ACCT-ID
+               AND POST-DATE >= WS-QUERY-DATE-FROM
+               AND POST-DATE <= WS-QUERY-DATE-TO
+               PERFORM DISPLAY-MATCHING-RECORD
+               ADD 1 TO WS-MATCH-COUNT
+           END-IF.
+
+       DISPLAY-MATCHING-RECORD.
+           MOVE TRXN-AMT TO WS-AMT-ED
+           DISPLAY TRXN-ID " " WS-AMT-ED " " TRXN-TYPE " "
+               CHANNEL-CODE " " TRXN-DESC.
