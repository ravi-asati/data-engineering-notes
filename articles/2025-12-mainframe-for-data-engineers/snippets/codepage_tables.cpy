@@ -0,0 +1,26 @@
+      *> Shared EBCDIC (IBM code page 037) / ASCII translate tables for
+      *> the codepage-conversion utilities. COMP-3 packed-decimal fields
+      *> are NOT included here on purpose: the packed nibble
+      *> representation of a COMP-3 item (binary-coded digits 0-9 plus a
+      *> sign nibble) is the same on an EBCDIC mainframe and an ASCII
+      *> Linux box -- it is character data, not packed data, that differs
+      *> between the two code pages. Each converter program translates
+      *> only the DISPLAY/alphanumeric fields of a record with
+      *> INSPECT ... CONVERTING WS-CP-ASCII-CHARS TO WS-CP-EBCDIC-CHARS
+      *> (or the reverse) and leaves every COMP-3 field's bytes untouched.
+      *> Covers space, digits, upper/lower-case letters, and the
+      *> punctuation this system's transaction descriptions and codes
+      *> actually use; any other byte passes through a conversion
+      *> unchanged.
+       01 WS-CP-DIRECTION        PIC X(1).
+           88 CP-TO-EBCDIC                 VALUE "E".
+           88 CP-TO-ASCII                  VALUE "A".
+
+       01 WS-CP-ASCII-CHARS      PIC X(87) VALUE
+           ' 0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+           & 'abcdefghijklmnopqrstuvwxyz.<(+|&!$*);-/,%_>?:#@''="'.
+
+       01 WS-CP-EBCDIC-CHARS     PIC X(87) VALUE
+           X"40F0F1F2F3F4F5F6F7F8F9C1C2C3C4C5C6C7C8C9D1D2D3D4D5D6D7D8D9"
+           & X"E2E3E4E5E6E7E8E9818283848586878889919293949596979899A2A3A4A5A6A7A8A9"
+           & X"4B4C4D4E4F505A5B5C5D5E60616B6C6D6E6F7A7B7C7D7E7F".
