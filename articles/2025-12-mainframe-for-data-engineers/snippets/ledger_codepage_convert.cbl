@@ -0,0 +1,204 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEDGER-CODEPAGE-CONVERT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO WS-FILE-PATH
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT OUTPUT-FILE ASSIGN TO WS-OUTPUT-PATH
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE.
+       COPY "ledger_data_with_hdr_trl.cpy".
+
+       *> Same 86-byte shape as the input, alphanumeric/display fields
+       *> translated in place -- untyped buffer for the same reason
+       *> ledger_month_end_consolidate.cbl's OUTPUT-REC is untyped.
+       FD  OUTPUT-FILE.
+       01  OUTPUT-REC             PIC X(86).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS          PIC XX.
+       01 WS-OUTPUT-FILE-STATUS   PIC XX.
+
+       01 WS-FILE-PATH            PIC X(200).
+       01 WS-OUTPUT-PATH          PIC X(200).
+       01 WS-ARG-COUNT            PIC 9(4).
+       01 WS-ARG-VALUE            PIC X(200).
+
+       01 WS-DIRECTION-ARG        PIC X(8).
+
+       01 WS-EOF-SW               PIC X(1)    VALUE "N".
+           88 WS-EOF                          VALUE "Y".
+
+       01 WS-RECORD-COUNT         PIC 9(9)    VALUE ZERO.
+
+       COPY "codepage_tables.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+
+           IF WS-ARG-COUNT < 3
+               PERFORM DISPLAY-USAGE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-ARG-VALUE) TO WS-FILE-PATH
+
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-ARG-VALUE) TO WS-OUTPUT-PATH
+
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-ARG-VALUE) TO WS-DIRECTION-ARG
+
+           EVALUATE WS-DIRECTION-ARG
+               WHEN "TOASCII"
+                   SET CP-TO-ASCII TO TRUE
+               WHEN "TOEBCDIC"
+                   SET CP-TO-EBCDIC TO TRUE
+               WHEN OTHER
+                   DISPLAY "ERROR: DIRECTION must be TOASCII or TOEBCDIC"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE
+
+           OPEN INPUT INPUT-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to open " WS-FILE-PATH
+               DISPLAY "       FILE STATUS = " WS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT OUTPUT-FILE
+           IF WS-OUTPUT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to open " WS-OUTPUT-PATH
+               DISPLAY "       FILE STATUS = " WS-OUTPUT-FILE-STATUS
+               CLOSE INPUT-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM CONVERT-ONE-RECORD UNTIL WS-EOF
+
+           CLOSE INPUT-FILE
+           CLOSE OUTPUT-FILE
+
+           DISPLAY "Converted " WS-RECORD-COUNT " records ("
+               FUNCTION TRIM(WS-DIRECTION-ARG) ") to " WS-OUTPUT-PATH
+
+           STOP RUN.
+
+       DISPLAY-USAGE.
+           DISPLAY "Usage:"
+           DISPLAY "  ./ledger_codepage_convert INPUT_FILE OUTPUT_FILE "
+               "TOASCII|TOEBCDIC"
+           DISPLAY "Example:"
+           DISPLAY "  ./ledger_codepage_convert /data/ledger.dat "
+               "/data/ledger.dat.EBCDIC TOEBCDIC".
+
+       CONVERT-ONE-RECORD.
+           READ INPUT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   PERFORM CONVERT-ONE-REC-FIELDS
+                   ADD 1 TO WS-RECORD-COUNT
+                   MOVE LEDGER-REC TO OUTPUT-REC
+                   WRITE OUTPUT-REC
+           END-READ.
+
+       *> DTL-AMOUNT and TRL-TOTAL-DEBITS/CREDITS are COMP-3 -- their
+       *> packed bytes are left untouched since packed-decimal
+       *> representation does not change between EBCDIC and ASCII
+       *> platforms. FILLER ranges are never referenced by name, so they
+       *> are never touched either way.
+       CONVERT-ONE-REC-FIELDS.
+           EVALUATE TRUE
+               WHEN CP-TO-EBCDIC
+                   PERFORM CONVERT-REC-TO-EBCDIC
+               WHEN CP-TO-ASCII
+                   PERFORM CONVERT-REC-TO-ASCII
+           END-EVALUATE.
+
+       CONVERT-REC-TO-EBCDIC.
+           EVALUATE REC-TYPE
+               WHEN "H"
+                   INSPECT HDR-REC-TYPE    CONVERTING WS-CP-ASCII-CHARS
+                       TO WS-CP-EBCDIC-CHARS
+                   INSPECT HDR-INST-CODE   CONVERTING WS-CP-ASCII-CHARS
+                       TO WS-CP-EBCDIC-CHARS
+                   INSPECT HDR-LEDGER-DATE CONVERTING WS-CP-ASCII-CHARS
+                       TO WS-CP-EBCDIC-CHARS
+                   INSPECT HDR-EXTRACT-ID  CONVERTING WS-CP-ASCII-CHARS
+                       TO WS-CP-EBCDIC-CHARS
+                   INSPECT HDR-SEQ-NO      CONVERTING WS-CP-ASCII-CHARS
+                       TO WS-CP-EBCDIC-CHARS
+               WHEN "D"
+                   INSPECT DTL-REC-TYPE    CONVERTING WS-CP-ASCII-CHARS
+                       TO WS-CP-EBCDIC-CHARS
+                   INSPECT DTL-ACCT-NO     CONVERTING WS-CP-ASCII-CHARS
+                       TO WS-CP-EBCDIC-CHARS
+                   INSPECT DTL-TRXN-ID     CONVERTING WS-CP-ASCII-CHARS
+                       TO WS-CP-EBCDIC-CHARS
+                   INSPECT DTL-DR-CR-FLAG  CONVERTING WS-CP-ASCII-CHARS
+                       TO WS-CP-EBCDIC-CHARS
+                   INSPECT DTL-CURRENCY    CONVERTING WS-CP-ASCII-CHARS
+                       TO WS-CP-EBCDIC-CHARS
+                   INSPECT DTL-POST-DATE   CONVERTING WS-CP-ASCII-CHARS
+                       TO WS-CP-EBCDIC-CHARS
+               WHEN "T"
+                   INSPECT TRL-REC-TYPE    CONVERTING WS-CP-ASCII-CHARS
+                       TO WS-CP-EBCDIC-CHARS
+                   INSPECT TRL-RECORD-COUNT CONVERTING WS-CP-ASCII-CHARS
+                       TO WS-CP-EBCDIC-CHARS
+           END-EVALUATE.
+
+       *> On this branch REC-TYPE arrives still EBCDIC-encoded (that is
+       *> what TOASCII is converting from), so it is tested against the
+       *> EBCDIC byte for H/D/T rather than the ASCII letter.
+       CONVERT-REC-TO-ASCII.
+           EVALUATE REC-TYPE
+               WHEN X"C8"
+                   INSPECT HDR-REC-TYPE    CONVERTING WS-CP-EBCDIC-CHARS
+                       TO WS-CP-ASCII-CHARS
+                   INSPECT HDR-INST-CODE   CONVERTING WS-CP-EBCDIC-CHARS
+                       TO WS-CP-ASCII-CHARS
+                   INSPECT HDR-LEDGER-DATE CONVERTING WS-CP-EBCDIC-CHARS
+                       TO WS-CP-ASCII-CHARS
+                   INSPECT HDR-EXTRACT-ID  CONVERTING WS-CP-EBCDIC-CHARS
+                       TO WS-CP-ASCII-CHARS
+                   INSPECT HDR-SEQ-NO      CONVERTING WS-CP-EBCDIC-CHARS
+                       TO WS-CP-ASCII-CHARS
+               WHEN X"C4"
+                   INSPECT DTL-REC-TYPE    CONVERTING WS-CP-EBCDIC-CHARS
+                       TO WS-CP-ASCII-CHARS
+                   INSPECT DTL-ACCT-NO     CONVERTING WS-CP-EBCDIC-CHARS
+                       TO WS-CP-ASCII-CHARS
+                   INSPECT DTL-TRXN-ID     CONVERTING WS-CP-EBCDIC-CHARS
+                       TO WS-CP-ASCII-CHARS
+                   INSPECT DTL-DR-CR-FLAG  CONVERTING WS-CP-EBCDIC-CHARS
+                       TO WS-CP-ASCII-CHARS
+                   INSPECT DTL-CURRENCY    CONVERTING WS-CP-EBCDIC-CHARS
+                       TO WS-CP-ASCII-CHARS
+                   INSPECT DTL-POST-DATE   CONVERTING WS-CP-EBCDIC-CHARS
+                       TO WS-CP-ASCII-CHARS
+               WHEN X"E3"
+                   INSPECT TRL-REC-TYPE    CONVERTING WS-CP-EBCDIC-CHARS
+                       TO WS-CP-ASCII-CHARS
+                   INSPECT TRL-RECORD-COUNT CONVERTING WS-CP-EBCDIC-CHARS
+                       TO WS-CP-ASCII-CHARS
+           END-EVALUATE.
