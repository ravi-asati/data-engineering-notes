@@ -0,0 +1,198 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEDGER-SEQ-CHECK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-FILE ASSIGN TO WS-FILE-PATH
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEDGER-FILE.
+       COPY "ledger_data_with_hdr_trl.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS      PIC XX.
+       01 WS-FILE-PATH        PIC X(200).
+       01 WS-ARG-COUNT        PIC 9(4).
+       01 WS-ARG-VALUE        PIC X(200).
+       01 WS-FILE-IDX         PIC 9(4).
+
+       01 WS-SRCH-IDX         PIC 9(5).
+       01 WS-INST-IDX         PIC 9(4).
+       01 WS-CUR-SEQ          PIC 9(6).
+       01 WS-MIN-SEQ          PIC 9(6).
+       01 WS-MAX-SEQ          PIC 9(6).
+       01 WS-MATCH-COUNT      PIC 9(5).
+
+       01 WS-FOUND-SW         PIC X(1)    VALUE "N".
+           88 WS-FOUND                    VALUE "Y".
+
+       01 WS-ANY-BREAK-SW     PIC X(1)    VALUE "N".
+           88 WS-ANY-BREAK                VALUE "Y".
+
+       01 WS-INST-BREAK-SW    PIC X(1)    VALUE "N".
+           88 WS-INST-BREAK               VALUE "Y".
+
+       *> One entry per extract-file header read (HDR-INST-CODE/HDR-SEQ-NO)
+       01 WS-SEQ-TBL-COUNT    PIC 9(5)    VALUE ZERO.
+       01 WS-SEQ-TABLE.
+           05 WS-SEQ-ENTRY OCCURS 1000 TIMES.
+              10 WS-SEQ-INST PIC X(5).
+              10 WS-SEQ-NO   PIC 9(6).
+              10 WS-SEQ-FILE PIC X(200).
+
+       *> Distinct institution codes seen across all extract files
+       01 WS-INST-TBL-COUNT   PIC 9(4)    VALUE ZERO.
+       01 WS-INST-TABLE.
+           05 WS-INST-ENTRY OCCURS 100 TIMES.
+              10 WS-INST-CODE PIC X(5).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+
+           IF WS-ARG-COUNT < 1
+               DISPLAY "Usage:"
+               DISPLAY "  ./ledger_seq_check <LEDGER_EXTRACT_FILE> [<LEDGER_EXTRACT_FILE> ...]"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM LOAD-ONE-FILE-HEADER
+               VARYING WS-FILE-IDX FROM 1 BY 1
+               UNTIL WS-FILE-IDX > WS-ARG-COUNT
+
+           PERFORM CHECK-ONE-INSTITUTION
+               VARYING WS-INST-IDX FROM 1 BY 1
+               UNTIL WS-INST-IDX > WS-INST-TBL-COUNT
+
+           IF WS-ANY-BREAK
+               MOVE 16 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
+
+      *> =================================================================
+      *> Read just the header record of each extract file named on the
+      *> command line and fold its HDR-INST-CODE/HDR-SEQ-NO into the
+      *> in-memory tables used for the continuity check below.
+      *> =================================================================
+       LOAD-ONE-FILE-HEADER.
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-ARG-VALUE) TO WS-FILE-PATH
+
+           OPEN INPUT LEDGER-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: unable to open " WS-FILE-PATH
+                   " -- FILE STATUS=" WS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           READ LEDGER-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: " WS-FILE-PATH " is empty or unreadable"
+               CLOSE LEDGER-FILE
+               MOVE 16 TO RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF REC-TYPE NOT = "H"
+               DISPLAY "ERROR: " WS-FILE-PATH
+                   " does not begin with a LEDGER-HDR record"
+               CLOSE LEDGER-FILE
+               MOVE 16 TO RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           ADD 1 TO WS-SEQ-TBL-COUNT
+           MOVE HDR-INST-CODE TO WS-SEQ-INST(WS-SEQ-TBL-COUNT)
+           MOVE HDR-SEQ-NO    TO WS-SEQ-NO(WS-SEQ-TBL-COUNT)
+           MOVE WS-FILE-PATH  TO WS-SEQ-FILE(WS-SEQ-TBL-COUNT)
+
+           PERFORM REGISTER-INST-CODE
+
+           CLOSE LEDGER-FILE.
+
+       REGISTER-INST-CODE.
+           MOVE "N" TO WS-FOUND-SW
+           PERFORM SEARCH-ONE-INST
+               VARYING WS-SRCH-IDX FROM 1 BY 1
+               UNTIL WS-SRCH-IDX > WS-INST-TBL-COUNT OR WS-FOUND
+
+           IF NOT WS-FOUND
+               ADD 1 TO WS-INST-TBL-COUNT
+               MOVE HDR-INST-CODE TO WS-INST-CODE(WS-INST-TBL-COUNT)
+           END-IF.
+
+       SEARCH-ONE-INST.
+           IF WS-INST-CODE(WS-SRCH-IDX) = HDR-INST-CODE
+               SET WS-FOUND TO TRUE
+           END-IF.
+
+      *> =================================================================
+      *> For one institution code, walk every HDR-SEQ-NO between the
+      *> lowest and highest value seen and report any value that is
+      *> missing (a gap) or that shows up more than once (a duplicate).
+      *> =================================================================
+       CHECK-ONE-INSTITUTION.
+           MOVE 999999 TO WS-MIN-SEQ
+           MOVE ZERO   TO WS-MAX-SEQ
+           MOVE "N"    TO WS-INST-BREAK-SW
+
+           PERFORM FIND-MIN-MAX-SEQ
+               VARYING WS-SRCH-IDX FROM 1 BY 1
+               UNTIL WS-SRCH-IDX > WS-SEQ-TBL-COUNT
+
+           PERFORM CHECK-ONE-SEQ-NO
+               VARYING WS-CUR-SEQ FROM WS-MIN-SEQ BY 1
+               UNTIL WS-CUR-SEQ > WS-MAX-SEQ
+
+           IF NOT WS-INST-BREAK
+               DISPLAY "PASS   INST=" WS-INST-CODE(WS-INST-IDX)
+                   " -- HDR-SEQ-NO " WS-MIN-SEQ " through " WS-MAX-SEQ
+                   " is continuous, no gaps or duplicates"
+           END-IF.
+
+       FIND-MIN-MAX-SEQ.
+           IF WS-SEQ-INST(WS-SRCH-IDX) = WS-INST-CODE(WS-INST-IDX)
+               IF WS-SEQ-NO(WS-SRCH-IDX) < WS-MIN-SEQ
+                   MOVE WS-SEQ-NO(WS-SRCH-IDX) TO WS-MIN-SEQ
+               END-IF
+               IF WS-SEQ-NO(WS-SRCH-IDX) > WS-MAX-SEQ
+                   MOVE WS-SEQ-NO(WS-SRCH-IDX) TO WS-MAX-SEQ
+               END-IF
+           END-IF.
+
+       CHECK-ONE-SEQ-NO.
+           MOVE ZERO TO WS-MATCH-COUNT
+           PERFORM COUNT-ONE-SEQ-MATCH
+               VARYING WS-SRCH-IDX FROM 1 BY 1
+               UNTIL WS-SRCH-IDX > WS-SEQ-TBL-COUNT
+
+           IF WS-MATCH-COUNT = 0
+               SET WS-ANY-BREAK  TO TRUE
+               SET WS-INST-BREAK TO TRUE
+               DISPLAY "GAP    INST=" WS-INST-CODE(WS-INST-IDX)
+                   " -- missing HDR-SEQ-NO " WS-CUR-SEQ
+           END-IF
+
+           IF WS-MATCH-COUNT > 1
+               SET WS-ANY-BREAK  TO TRUE
+               SET WS-INST-BREAK TO TRUE
+               DISPLAY "DUP    INST=" WS-INST-CODE(WS-INST-IDX)
+                   " -- HDR-SEQ-NO " WS-CUR-SEQ " appears "
+                   WS-MATCH-COUNT " times"
+           END-IF.
+
+       COUNT-ONE-SEQ-MATCH.
+           IF WS-SEQ-INST(WS-SRCH-IDX) = WS-INST-CODE(WS-INST-IDX)
+               AND WS-SEQ-NO(WS-SRCH-IDX) = WS-CUR-SEQ
+               ADD 1 TO WS-MATCH-COUNT
+           END-IF.
