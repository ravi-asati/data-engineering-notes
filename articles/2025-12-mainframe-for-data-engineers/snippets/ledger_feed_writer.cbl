@@ -0,0 +1,260 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEDGER-FEED-WRITER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FEED-FILE ASSIGN TO WS-FILE-PATH
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FEED-FILE.
+       COPY "Sample_Copybook.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS          PIC XX.
+       01 WS-ARG-COUNT            PIC 9(4).
+       01 WS-ARG-VALUE            PIC X(200).
+
+       01 WS-FEED-NAME            PIC X(20).
+       01 WS-BUS-DATE             PIC 9(8).
+       01 WS-ACCT-ID              PIC X(12).
+       01 WS-AMT-TXT              PIC X(20).
+       01 WS-AMT-N                PIC S9(7)V99.
+       01 WS-FILE-PATH            PIC X(200).
+       01 WS-MODE                 PIC X(1).   *> 'R' = rewrite, 'A' = append
+
+       01 WS-TXN-CODE-COUNT       PIC 9(1)    VALUE ZERO.
+       01 WS-NEW-TXN-CODE OCCURS 5 TIMES      PIC X(3).
+       01 WS-ARG-IDX              PIC 9(4).
+
+       01 WS-HDR-SEEN             PIC X(1)    VALUE "N".
+           88 HDR-ALREADY-PRESENT             VALUE "Y".
+       01 WS-HDR-FEED-NAME        PIC X(20).
+       01 WS-HDR-BUS-DATE         PIC 9(8).
+       01 WS-HDR-RUN-TIME         PIC 9(6).
+       01 WS-TODAY-DT             PIC X(8).
+       01 WS-TODAY-TM             PIC X(6).
+       01 WS-SYS-DATETIME         PIC X(21).
+
+       01 WS-MAX-RECS             PIC 9(5)    VALUE 50000.
+       01 WS-TBL-COUNT            PIC 9(5)    VALUE ZERO.
+       01 WS-TBL-IDX              PIC 9(5).
+
+       01 WS-TOTAL-AMNT           PIC S9(11)V99 COMP-3 VALUE ZERO.
+
+       01 WS-DTL-TABLE.
+           05 WS-DTL-ENTRY OCCURS 50000 TIMES.
+              10 WS-T-ACCT-ID     PIC X(12).
+              10 WS-T-TXN-COUNT   PIC 9(1).
+              10 WS-T-TXN-CODE OCCURS 5 TIMES PIC X(3).
+              10 WS-T-AMNT        PIC S9(7)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+
+           *> Fixed args 1-6 plus at least one trailing TXN_CODE.
+           IF WS-ARG-COUNT < 7
+               PERFORM DISPLAY-USAGE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           *> Arg 1: FEED_NAME
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE WS-ARG-VALUE(1:20) TO WS-FEED-NAME
+
+           *> Arg 2: BUS_DATE (YYYYMMDD)
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           COMPUTE WS-BUS-DATE = FUNCTION NUMVAL(WS-ARG-VALUE(1:8))
+
+           *> Arg 3: ACCT_ID
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE WS-ARG-VALUE(1:12) TO WS-ACCT-ID
+
+           *> Arg 4: AMOUNT
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-ARG-VALUE) TO WS-AMT-TXT
+           COMPUTE WS-AMT-N = FUNCTION NUMVAL(WS-AMT-TXT)
+
+           *> Arg 5: OUTPUT_FILE
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-ARG-VALUE) TO WS-FILE-PATH
+
+           *> Arg 6: MODE
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE WS-ARG-VALUE(1:1) TO WS-MODE
+
+           *> Same bounds check LEDGER-TRXN-WRITER's sibling
+           *> TRXN-WRITER-SIMPLE applies to its own MODE/path args --
+           *> an unrecognized MODE must not silently fall through to
+           *> OPEN OUTPUT and truncate an accumulated feed file.
+           IF WS-MODE NOT = "R" AND WS-MODE NOT = "r"
+               AND WS-MODE NOT = "A" AND WS-MODE NOT = "a"
+               DISPLAY "ERROR: MODE must be R (rewrite) or A (append), "
+                   "got: " WS-MODE
+               PERFORM DISPLAY-USAGE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF FUNCTION TRIM(WS-FILE-PATH) = SPACES
+               DISPLAY "ERROR: OUTPUT_FILE must not be blank"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           *> Args 7-11: up to 5 TXN_CODE values
+           PERFORM ACCEPT-ONE-TXN-CODE
+               VARYING WS-ARG-IDX FROM 7 BY 1
+               UNTIL WS-ARG-IDX > WS-ARG-COUNT
+               OR WS-TXN-CODE-COUNT >= 5
+
+           ACCEPT WS-SYS-DATETIME FROM DATE YYYYMMDD
+           MOVE WS-SYS-DATETIME(1:8) TO WS-TODAY-DT
+           ACCEPT WS-TODAY-TM FROM TIME
+
+           MOVE ZERO TO WS-TBL-COUNT
+           MOVE "N" TO WS-HDR-SEEN
+
+           IF WS-MODE = "A" OR WS-MODE = "a"
+               PERFORM LOAD-EXISTING-DETAILS
+           END-IF
+
+           IF NOT HDR-ALREADY-PRESENT
+               MOVE WS-FEED-NAME TO WS-HDR-FEED-NAME
+               MOVE WS-BUS-DATE  TO WS-HDR-BUS-DATE
+               MOVE WS-TODAY-TM  TO WS-HDR-RUN-TIME
+           END-IF
+
+           IF WS-TBL-COUNT < WS-MAX-RECS
+               ADD 1 TO WS-TBL-COUNT
+               MOVE WS-ACCT-ID       TO WS-T-ACCT-ID(WS-TBL-COUNT)
+               MOVE WS-TXN-CODE-COUNT TO WS-T-TXN-COUNT(WS-TBL-COUNT)
+               PERFORM STORE-ONE-NEW-TXN-CODE
+                   VARYING WS-ARG-IDX FROM 1 BY 1
+                   UNTIL WS-ARG-IDX > WS-TXN-CODE-COUNT
+               MOVE WS-AMT-N         TO WS-T-AMNT(WS-TBL-COUNT)
+           ELSE
+               DISPLAY "ERROR: detail table is full at " WS-MAX-RECS
+                   " records, cannot append new transaction"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM REWRITE-FEED-FILE-WITH-CONTROL-RECORDS
+
+           DISPLAY "Wrote 1 detail record to: " FUNCTION TRIM(WS-FILE-PATH)
+
+           STOP RUN.
+
+       DISPLAY-USAGE.
+           DISPLAY "Usage:"
+           DISPLAY "  ./ledger_feed_writer FEED_NAME BUS_DATE ACCT_ID "
+               "AMOUNT OUTPUT_FILE MODE TXN_CODE1 [TXN_CODE2 ... "
+               "TXN_CODE5]"
+           DISPLAY "Where MODE = R (rewrite) or A (append), and up to "
+               "5 TXN_CODE values may be given"
+           DISPLAY "Example:"
+           DISPLAY "  ./ledger_feed_writer DAILY-SETTLEMENT 20260101 "
+               "ACCT00000001 1800.25 /data/FEED_OUT R MOB ATM".
+
+       ACCEPT-ONE-TXN-CODE.
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           ADD 1 TO WS-TXN-CODE-COUNT
+           MOVE WS-ARG-VALUE(1:3) TO WS-NEW-TXN-CODE(WS-TXN-CODE-COUNT).
+
+       STORE-ONE-NEW-TXN-CODE.
+           MOVE WS-NEW-TXN-CODE(WS-ARG-IDX)
+               TO WS-T-TXN-CODE(WS-TBL-COUNT, WS-ARG-IDX).
+
+       LOAD-EXISTING-DETAILS.
+           OPEN INPUT FEED-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               CLOSE FEED-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM READ-NEXT-EXISTING-RECORD
+               UNTIL WS-FILE-STATUS NOT = "00"
+
+           CLOSE FEED-FILE.
+
+       READ-NEXT-EXISTING-RECORD.
+           READ FEED-FILE
+           IF WS-FILE-STATUS = "00"
+               EVALUATE REC-TYPE
+                   WHEN "H"
+                       MOVE HDR-FEED-NAME TO WS-HDR-FEED-NAME
+                       MOVE HDR-BUS-DATE  TO WS-HDR-BUS-DATE
+                       MOVE HDR-RUN-TIME  TO WS-HDR-RUN-TIME
+                       SET HDR-ALREADY-PRESENT TO TRUE
+                   WHEN "D"
+                       IF WS-TBL-COUNT < WS-MAX-RECS
+                           ADD 1 TO WS-TBL-COUNT
+                           MOVE DTL-ACCT-ID     TO WS-T-ACCT-ID(WS-TBL-COUNT)
+                           MOVE DTL-TXN-COUNT   TO WS-T-TXN-COUNT(WS-TBL-COUNT)
+                           PERFORM COPY-ONE-EXISTING-TXN-CODE
+                               VARYING WS-ARG-IDX FROM 1 BY 1
+                               UNTIL WS-ARG-IDX > DTL-TXN-COUNT
+                           MOVE DTL-AMOUNT      TO WS-T-AMNT(WS-TBL-COUNT)
+                       END-IF
+                   WHEN "T"
+                       CONTINUE
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+
+       COPY-ONE-EXISTING-TXN-CODE.
+           MOVE DTL-TXN-CODE(WS-ARG-IDX)
+               TO WS-T-TXN-CODE(WS-TBL-COUNT, WS-ARG-IDX).
+
+       REWRITE-FEED-FILE-WITH-CONTROL-RECORDS.
+           OPEN OUTPUT FEED-FILE
+
+           MOVE SPACES           TO FILE-REC
+           MOVE "H"              TO HDR-REC-TYPE
+           MOVE WS-HDR-FEED-NAME TO HDR-FEED-NAME
+           MOVE WS-HDR-BUS-DATE  TO HDR-BUS-DATE
+           MOVE WS-HDR-RUN-TIME  TO HDR-RUN-TIME
+           WRITE FILE-REC
+
+           MOVE ZERO TO WS-TOTAL-AMNT
+           PERFORM WRITE-ONE-FEED-DETAIL-RECORD
+               VARYING WS-TBL-IDX FROM 1 BY 1
+               UNTIL WS-TBL-IDX > WS-TBL-COUNT
+
+           MOVE SPACES         TO FILE-REC
+           MOVE "T"            TO TRL-REC-TYPE
+           MOVE WS-TBL-COUNT   TO TRL-RECORD-COUNT
+           MOVE WS-TOTAL-AMNT  TO TRL-TOTAL-AMOUNT
+           WRITE FILE-REC
+
+           CLOSE FEED-FILE.
+
+       WRITE-ONE-FEED-DETAIL-RECORD.
+           MOVE SPACES                     TO FILE-REC
+           MOVE "D"                        TO DTL-REC-TYPE
+           MOVE WS-T-ACCT-ID(WS-TBL-IDX)   TO DTL-ACCT-ID
+           MOVE WS-T-TXN-COUNT(WS-TBL-IDX) TO DTL-TXN-COUNT
+           PERFORM WRITE-ONE-FEED-DETAIL-TXN-CODE
+               VARYING WS-ARG-IDX FROM 1 BY 1
+               UNTIL WS-ARG-IDX > 5
+           MOVE WS-T-AMNT(WS-TBL-IDX)      TO DTL-AMOUNT
+           WRITE FILE-REC
+           ADD WS-T-AMNT(WS-TBL-IDX) TO WS-TOTAL-AMNT.
+
+       WRITE-ONE-FEED-DETAIL-TXN-CODE.
+           IF WS-ARG-IDX <= WS-T-TXN-COUNT(WS-TBL-IDX)
+               MOVE WS-T-TXN-CODE(WS-TBL-IDX, WS-ARG-IDX)
+                   TO DTL-TXN-CODE(WS-ARG-IDX)
+           ELSE
+               MOVE SPACES TO DTL-TXN-CODE(WS-ARG-IDX)
+           END-IF.
