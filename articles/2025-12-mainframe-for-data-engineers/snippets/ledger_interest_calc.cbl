@@ -0,0 +1,187 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEDGER-INTEREST-CALC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-FILE ASSIGN TO WS-FILE-PATH
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT ACCRUAL-FILE ASSIGN TO WS-ACCRUAL-PATH
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ACCRUAL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEDGER-FILE.
+       COPY "ledger_data_with_hdr_trl.cpy".
+
+       FD  ACCRUAL-FILE.
+       COPY "interest_accrual.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS          PIC XX.
+       01 WS-ACCRUAL-FILE-STATUS  PIC XX.
+       01 WS-FILE-PATH            PIC X(200).
+       01 WS-ACCRUAL-PATH         PIC X(200).
+       01 WS-ARG-COUNT            PIC 9(4).
+       01 WS-ARG-VALUE            PIC X(200).
+
+       01 WS-RATE-TXT             PIC X(20).
+       01 WS-DAILY-RATE           PIC S9(3)V9(6).
+       01 WS-BUSINESS-DATE        PIC 9(8).
+
+       01 WS-EOF-SW               PIC X(1)    VALUE "N".
+           88 WS-EOF                          VALUE "Y".
+
+       01 WS-FOUND-SW             PIC X(1)    VALUE "N".
+           88 WS-FOUND                        VALUE "Y".
+
+       01 WS-SRCH-IDX             PIC 9(4).
+
+       *> One entry per distinct account seen across the extract's detail
+       *> records, net balance accumulated by DTL-DR-CR-FLAG as each
+       *> record is read.
+       01 WS-ACCT-TBL-COUNT       PIC 9(4)    VALUE ZERO.
+       01 WS-ACCT-TABLE.
+           05 WS-ACCT-ENTRY OCCURS 1000 TIMES.
+              10 WS-T-ACCT-NO     PIC X(16).
+              10 WS-T-NET-BAL     PIC S9(11)V99 COMP-3.
+
+       COPY "mask_acct_no_ws.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+
+           IF WS-ARG-COUNT < 4
+               PERFORM DISPLAY-USAGE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           *> Arg 1: LEDGER_EXTRACT_FILE -- a closed day's extract
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-ARG-VALUE) TO WS-FILE-PATH
+
+           *> Arg 2: OUTPUT_ACCRUAL_FILE
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-ARG-VALUE) TO WS-ACCRUAL-PATH
+
+           *> Arg 3: DAILY_RATE (e.g. 0.000500 for 5 basis points/day)
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-ARG-VALUE) TO WS-RATE-TXT
+           COMPUTE WS-DAILY-RATE = FUNCTION NUMVAL(WS-RATE-TXT)
+
+           *> Arg 4: BUSINESS_DATE (YYYYMMDD), stamped on every accrual
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           COMPUTE WS-BUSINESS-DATE = FUNCTION NUMVAL(WS-ARG-VALUE(1:8))
+
+           OPEN INPUT LEDGER-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to open " WS-FILE-PATH
+               DISPLAY "       FILE STATUS = " WS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM READ-LEDGER-RECORD UNTIL WS-EOF
+
+           CLOSE LEDGER-FILE
+
+           OPEN OUTPUT ACCRUAL-FILE
+           IF WS-ACCRUAL-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to open " WS-ACCRUAL-PATH
+               DISPLAY "       FILE STATUS = " WS-ACCRUAL-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM WRITE-ONE-ACCRUAL
+               VARYING WS-SRCH-IDX FROM 1 BY 1
+               UNTIL WS-SRCH-IDX > WS-ACCT-TBL-COUNT
+
+           CLOSE ACCRUAL-FILE
+
+           DISPLAY "Wrote " WS-ACCT-TBL-COUNT
+               " interest-accrual records to " WS-ACCRUAL-PATH
+
+           STOP RUN.
+
+       DISPLAY-USAGE.
+           DISPLAY "Usage:"
+           DISPLAY "  ./ledger_interest_calc LEDGER_EXTRACT_FILE OUTPUT_ACCRUAL_FILE DAILY_RATE BUSINESS_DATE"
+           DISPLAY "Example:"
+           DISPLAY "  ./ledger_interest_calc /data/archive/transactions.20260809.dat /data/accruals/transactions.acr 0.000500 20260809".
+
+       READ-LEDGER-RECORD.
+           READ LEDGER-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   PERFORM APPLY-LEDGER-RECORD
+           END-READ.
+
+       APPLY-LEDGER-RECORD.
+           EVALUATE REC-TYPE
+               WHEN "D"
+                   PERFORM NET-DETAIL-INTO-ACCOUNT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       *> Find (or add) DTL-ACCT-NO's table entry, then net DTL-AMOUNT
+       *> into its running balance -- debits reduce the balance, every
+       *> other flag (credits) increase it, same D/else convention
+       *> SWEEP-ONE-RECORD uses in day_end_sweep.cbl.
+       NET-DETAIL-INTO-ACCOUNT.
+           MOVE "N" TO WS-FOUND-SW
+           PERFORM SEARCH-ONE-ACCOUNT
+               VARYING WS-SRCH-IDX FROM 1 BY 1
+               UNTIL WS-SRCH-IDX > WS-ACCT-TBL-COUNT OR WS-FOUND
+
+           IF WS-FOUND
+               *> PERFORM ... VARYING still bumps WS-SRCH-IDX once more
+               *> after the match sets WS-FOUND, so back it off by one
+               *> to point at the entry SEARCH-ONE-ACCOUNT actually hit.
+               SUBTRACT 1 FROM WS-SRCH-IDX
+           ELSE
+               ADD 1 TO WS-ACCT-TBL-COUNT
+               MOVE WS-ACCT-TBL-COUNT TO WS-SRCH-IDX
+               MOVE DTL-ACCT-NO       TO WS-T-ACCT-NO(WS-SRCH-IDX)
+               MOVE ZERO              TO WS-T-NET-BAL(WS-SRCH-IDX)
+           END-IF
+
+           IF DTL-DR-CR-FLAG = "D"
+               SUBTRACT DTL-AMOUNT FROM WS-T-NET-BAL(WS-SRCH-IDX)
+           ELSE
+               ADD DTL-AMOUNT TO WS-T-NET-BAL(WS-SRCH-IDX)
+           END-IF.
+
+       SEARCH-ONE-ACCOUNT.
+           IF WS-T-ACCT-NO(WS-SRCH-IDX) = DTL-ACCT-NO
+               SET WS-FOUND TO TRUE
+           END-IF.
+
+       WRITE-ONE-ACCRUAL.
+           MOVE SPACES                        TO ACCRUAL-REC
+           MOVE WS-T-ACCT-NO(WS-SRCH-IDX)      TO ACRL-ACCT-NO
+           MOVE WS-T-NET-BAL(WS-SRCH-IDX)       TO ACRL-NET-BALANCE
+           MOVE WS-DAILY-RATE                   TO ACRL-DAILY-RATE
+           COMPUTE ACRL-INTEREST-AMT ROUNDED =
+               WS-T-NET-BAL(WS-SRCH-IDX) * WS-DAILY-RATE
+           MOVE WS-BUSINESS-DATE                TO ACRL-BUSINESS-DATE
+           WRITE ACCRUAL-REC
+
+           MOVE WS-T-ACCT-NO(WS-SRCH-IDX) TO WS-ACCT-NO-IN
+           PERFORM MASK-ACCT-NO
+           DISPLAY "  ACCT=" WS-MASKED-ACCT-NO
+               " BALANCE=" WS-T-NET-BAL(WS-SRCH-IDX)
+               " INTEREST=" ACRL-INTEREST-AMT.
+
+       COPY "mask_acct_no.cpy".
