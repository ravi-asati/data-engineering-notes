@@ -0,0 +1,194 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEDGER-COPYBOOK-DICTIONARY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIST-FILE ASSIGN TO WS-LIST-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-LIST-FILE-STATUS.
+
+           *> Re-opened once per line of LIST-FILE, so each copybook is
+           *> read from a fresh path held in WS-COPYBOOK-PATH -- the same
+           *> "ASSIGN TO a WORKING-STORAGE item, resolved again at every
+           *> OPEN" idiom the GDG/dated-filename paragraphs rely on.
+           SELECT COPYBOOK-FILE ASSIGN TO WS-COPYBOOK-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-COPYBOOK-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIST-FILE.
+       01  LIST-REC                  PIC X(200).
+
+       FD  COPYBOOK-FILE.
+       01  COPYBOOK-LINE-REC         PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01 WS-LIST-FILE-STATUS        PIC XX.
+       01 WS-COPYBOOK-FILE-STATUS    PIC XX.
+       01 WS-LIST-PATH               PIC X(200).
+       01 WS-COPYBOOK-PATH           PIC X(200).
+       01 WS-ARG-COUNT               PIC 9(4).
+       01 WS-ARG-VALUE               PIC X(200).
+
+       01 WS-LIST-EOF-SW             PIC X(1)    VALUE "N".
+           88 WS-LIST-EOF                        VALUE "Y".
+       01 WS-COPYBOOK-EOF-SW         PIC X(1)    VALUE "N".
+           88 WS-COPYBOOK-EOF                    VALUE "Y".
+
+       *> Current 01-level name a field line belongs to -- reset to
+       *> SPACES at the start of every copybook and refreshed every time
+       *> a new 01-level item (a top-level record or a REDEFINES of one)
+       *> is seen, so every field line after it is attributed correctly.
+       01 WS-CURRENT-TOP-NAME        PIC X(30)   VALUE SPACES.
+
+       01 WS-TRIMMED-LINE            PIC X(200).
+
+       01 WS-TOK-GROUP.
+           05 WS-TOK1                PIC X(30).
+           05 WS-TOK2                PIC X(30).
+           05 WS-TOK3                PIC X(30).
+           05 WS-TOK4                PIC X(30).
+           05 WS-TOK5                PIC X(30).
+
+       01 WS-STRIP-TARGET            PIC X(30).
+       01 WS-STRIP-LEN               PIC 9(2).
+
+       01 WS-FIELD-NAME              PIC X(30).
+       01 WS-PIC-DISPLAY             PIC X(40)   VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+
+           IF WS-ARG-COUNT < 1
+               DISPLAY "Usage:"
+               DISPLAY "  ./ledger_copybook_dictionary COPYBOOK_LIST_FILE"
+               DISPLAY "COPYBOOK_LIST_FILE is a plain text file, one "
+                   "copybook path per line."
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-ARG-VALUE) TO WS-LIST-PATH
+
+           OPEN INPUT LIST-FILE
+           IF WS-LIST-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to open " WS-LIST-PATH
+               DISPLAY "       FILE STATUS = " WS-LIST-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           DISPLAY "COPYBOOK                      LV RECORD           "
+               "          FIELD                     PIC"
+
+           PERFORM READ-LIST-LINE UNTIL WS-LIST-EOF
+
+           CLOSE LIST-FILE
+
+           STOP RUN.
+
+       READ-LIST-LINE.
+           READ LIST-FILE
+               AT END
+                   SET WS-LIST-EOF TO TRUE
+               NOT AT END
+                   IF FUNCTION TRIM(LIST-REC) NOT = SPACES
+                       PERFORM PROCESS-ONE-COPYBOOK
+                   END-IF
+           END-READ.
+
+       PROCESS-ONE-COPYBOOK.
+           MOVE FUNCTION TRIM(LIST-REC) TO WS-COPYBOOK-PATH
+           MOVE SPACES TO WS-CURRENT-TOP-NAME
+           MOVE "N" TO WS-COPYBOOK-EOF-SW
+
+           OPEN INPUT COPYBOOK-FILE
+           IF WS-COPYBOOK-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to open " WS-COPYBOOK-PATH
+                   " (FILE STATUS = " WS-COPYBOOK-FILE-STATUS
+                   ") -- skipped"
+           ELSE
+               PERFORM READ-COPYBOOK-LINE UNTIL WS-COPYBOOK-EOF
+               CLOSE COPYBOOK-FILE
+           END-IF.
+
+       READ-COPYBOOK-LINE.
+           READ COPYBOOK-FILE
+               AT END
+                   SET WS-COPYBOOK-EOF TO TRUE
+               NOT AT END
+                   PERFORM PARSE-COPYBOOK-LINE
+           END-READ.
+
+       *> Recognizes one data-item definition per physical line: a level
+       *> number (01-49, 66, 77, 88) followed by a name and, for
+       *> elementary items, a PIC clause -- this covers every copybook in
+       *> the repo today. Pure comment lines ("*>" or fixed-format "*"),
+       *> blank lines, and non-data clause lines (OCCURS/REDEFINES with no
+       *> PIC on the same line) are left with a blank PIC column rather
+       *> than guessed at.
+       PARSE-COPYBOOK-LINE.
+           MOVE FUNCTION TRIM(COPYBOOK-LINE-REC) TO WS-TRIMMED-LINE
+
+           IF WS-TRIMMED-LINE NOT = SPACES
+               AND WS-TRIMMED-LINE(1:2) NOT = "*>"
+               AND WS-TRIMMED-LINE(1:1) NOT = "*"
+
+               MOVE SPACES TO WS-TOK-GROUP
+               UNSTRING WS-TRIMMED-LINE DELIMITED BY ALL SPACE
+                   INTO WS-TOK1 WS-TOK2 WS-TOK3 WS-TOK4 WS-TOK5
+               END-UNSTRING
+
+               IF WS-TOK1(1:2) IS NUMERIC
+                   PERFORM EMIT-ONE-FIELD
+               END-IF
+           END-IF.
+
+       EMIT-ONE-FIELD.
+           MOVE WS-TOK2 TO WS-STRIP-TARGET
+           PERFORM STRIP-TRAILING-PERIOD
+           MOVE WS-STRIP-TARGET TO WS-FIELD-NAME
+
+           IF WS-TOK1 = "01"
+               MOVE WS-FIELD-NAME TO WS-CURRENT-TOP-NAME
+           END-IF
+
+           MOVE SPACES TO WS-PIC-DISPLAY
+           IF WS-TOK3 = "PIC" OR WS-TOK3 = "PICTURE"
+               PERFORM BUILD-PIC-DISPLAY
+           END-IF
+
+           DISPLAY FUNCTION TRIM(WS-COPYBOOK-PATH) " " WS-TOK1(1:2)
+               " " WS-CURRENT-TOP-NAME(1:20) " " WS-FIELD-NAME(1:25)
+               " " FUNCTION TRIM(WS-PIC-DISPLAY).
+
+       BUILD-PIC-DISPLAY.
+           MOVE WS-TOK4 TO WS-STRIP-TARGET
+           PERFORM STRIP-TRAILING-PERIOD
+           MOVE WS-STRIP-TARGET TO WS-PIC-DISPLAY
+
+           IF WS-TOK5(1:4) = "COMP"
+               MOVE WS-TOK5 TO WS-STRIP-TARGET
+               PERFORM STRIP-TRAILING-PERIOD
+               STRING FUNCTION TRIM(WS-PIC-DISPLAY)   DELIMITED BY SIZE
+                      " "                             DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-STRIP-TARGET)  DELIMITED BY SIZE
+                   INTO WS-PIC-DISPLAY
+               END-STRING
+           END-IF.
+
+       STRIP-TRAILING-PERIOD.
+           COMPUTE WS-STRIP-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-STRIP-TARGET))
+           IF WS-STRIP-LEN > 0
+               IF WS-STRIP-TARGET(WS-STRIP-LEN:1) = "."
+                   MOVE SPACE TO WS-STRIP-TARGET(WS-STRIP-LEN:1)
+               END-IF
+           END-IF.
