@@ -0,0 +1,17 @@
+      *> Shared account-number masking routine. COPY this into the
+      *> PROCEDURE DIVISION of any reporting/export program (along with
+      *> mask_acct_no_ws.cpy in WORKING-STORAGE SECTION): MOVE the account
+      *> number to WS-ACCT-NO-IN, PERFORM MASK-ACCT-NO, then use
+      *> WS-MASKED-ACCT-NO in place of the original in printed/exported
+      *> output. All but the last 4 characters are replaced with "*".
+       MASK-ACCT-NO.
+           MOVE WS-ACCT-NO-IN TO WS-MASKED-ACCT-NO
+           COMPUTE WS-MASK-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-ACCT-NO-IN))
+           IF WS-MASK-LEN > 4
+               PERFORM MASK-ONE-CHAR
+                   VARYING WS-MASK-IDX FROM 1 BY 1
+                   UNTIL WS-MASK-IDX > WS-MASK-LEN - 4
+           END-IF.
+
+       MASK-ONE-CHAR.
+           MOVE "*" TO WS-MASKED-ACCT-NO(WS-MASK-IDX:1).
