@@ -0,0 +1,196 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEDGER-PARALLEL-COMPARE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE-A ASSIGN TO WS-FILE-PATH-A
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-A.
+
+           SELECT FILE-B ASSIGN TO WS-FILE-PATH-B
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-B.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILE-A.
+       COPY "ledger_trxn_writer.cpy".
+
+       *> Same 80-byte TRXN-REC shape, renamed at the 01 level so both
+       *> copies of the copybook can live in the same DATA DIVISION --
+       *> the subordinate field names (TRXN-ID, ACCT-ID, ...) stay
+       *> identical and are told apart in PROCEDURE DIVISION by
+       *> qualifying each one "OF TRXN-REC" / "OF TRXN-REC-B".
+       FD  FILE-B.
+       COPY "ledger_trxn_writer.cpy" REPLACING ==TRXN-REC== BY ==TRXN-REC-B==.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS-A        PIC XX.
+       01 WS-FILE-STATUS-B        PIC XX.
+       01 WS-FILE-PATH-A          PIC X(200).
+       01 WS-FILE-PATH-B          PIC X(200).
+       01 WS-ARG-COUNT            PIC 9(4).
+       01 WS-ARG-VALUE            PIC X(200).
+
+       01 WS-EOF-A-SW             PIC X(1)    VALUE "N".
+           88 WS-EOF-A                        VALUE "Y".
+       01 WS-EOF-B-SW             PIC X(1)    VALUE "N".
+           88 WS-EOF-B                        VALUE "Y".
+
+       01 WS-MISMATCH-SW          PIC X(1)    VALUE "N".
+           88 WS-MISMATCH                     VALUE "Y".
+
+       01 WS-REC-NUM              PIC 9(9)    VALUE ZERO.
+       01 WS-MISMATCH-FIELD       PIC X(30)   VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+
+           IF WS-ARG-COUNT < 2
+               DISPLAY "Usage:"
+               DISPLAY "  ./ledger_parallel_compare FILE_A FILE_B"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-ARG-VALUE) TO WS-FILE-PATH-A
+
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-ARG-VALUE) TO WS-FILE-PATH-B
+
+           OPEN INPUT FILE-A
+           IF WS-FILE-STATUS-A NOT = "00"
+               DISPLAY "ERROR: Unable to open " WS-FILE-PATH-A
+               DISPLAY "       FILE STATUS = " WS-FILE-STATUS-A
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN INPUT FILE-B
+           IF WS-FILE-STATUS-B NOT = "00"
+               DISPLAY "ERROR: Unable to open " WS-FILE-PATH-B
+               DISPLAY "       FILE STATUS = " WS-FILE-STATUS-B
+               CLOSE FILE-A
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM COMPARE-ONE-RECORD-PAIR
+               UNTIL WS-EOF-A OR WS-EOF-B OR WS-MISMATCH
+
+           CLOSE FILE-A
+           CLOSE FILE-B
+
+           IF WS-MISMATCH
+               DISPLAY "MISMATCH at record " WS-REC-NUM
+                   ", field " FUNCTION TRIM(WS-MISMATCH-FIELD)
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF (WS-EOF-A AND NOT WS-EOF-B)
+                   OR (WS-EOF-B AND NOT WS-EOF-A)
+                   DISPLAY "MISMATCH: files have different record counts "
+                       "(first short file ended after " WS-REC-NUM
+                       " matching record(s))"
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   DISPLAY "MATCH: " WS-REC-NUM
+                       " record(s) compared, no differences found"
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF
+
+           STOP RUN.
+
+       COMPARE-ONE-RECORD-PAIR.
+           READ FILE-A
+               AT END
+                   SET WS-EOF-A TO TRUE
+           END-READ
+
+           READ FILE-B
+               AT END
+                   SET WS-EOF-B TO TRUE
+           END-READ
+
+           IF NOT WS-EOF-A AND NOT WS-EOF-B
+               ADD 1 TO WS-REC-NUM
+               PERFORM COMPARE-ONE-RECORD-FIELDS
+           END-IF.
+
+       *> Checks fields in copybook order. Each IF is guarded by
+       *> "NOT WS-MISMATCH" so only the first field that differs is
+       *> reported -- later checks are skipped once one is found, the
+       *> same sequential-guard style VALIDATE-TRXN-FIELDS in
+       *> ledger_trxn_writer.cbl uses for its own field checks.
+       COMPARE-ONE-RECORD-FIELDS.
+           IF TRXN-ID OF TRXN-REC NOT = TRXN-ID OF TRXN-REC-B
+               MOVE "TRXN-ID" TO WS-MISMATCH-FIELD
+               SET WS-MISMATCH TO TRUE
+           END-IF
+
+           IF NOT WS-MISMATCH
+               AND ACCT-ID OF TRXN-REC NOT = ACCT-ID OF TRXN-REC-B
+               MOVE "ACCT-ID" TO WS-MISMATCH-FIELD
+               SET WS-MISMATCH TO TRUE
+           END-IF
+
+           IF NOT WS-MISMATCH
+               AND TRXN-AMT OF TRXN-REC NOT = TRXN-AMT OF TRXN-REC-B
+               MOVE "TRXN-AMT" TO WS-MISMATCH-FIELD
+               SET WS-MISMATCH TO TRUE
+           END-IF
+
+           IF NOT WS-MISMATCH
+               AND TRXN-TYPE OF TRXN-REC NOT = TRXN-TYPE OF TRXN-REC-B
+               MOVE "TRXN-TYPE" TO WS-MISMATCH-FIELD
+               SET WS-MISMATCH TO TRUE
+           END-IF
+
+           IF NOT WS-MISMATCH
+               AND TRXN-DATE OF TRXN-REC NOT = TRXN-DATE OF TRXN-REC-B
+               MOVE "TRXN-DATE" TO WS-MISMATCH-FIELD
+               SET WS-MISMATCH TO TRUE
+           END-IF
+
+           IF NOT WS-MISMATCH
+               AND TRXN-TIME OF TRXN-REC NOT = TRXN-TIME OF TRXN-REC-B
+               MOVE "TRXN-TIME" TO WS-MISMATCH-FIELD
+               SET WS-MISMATCH TO TRUE
+           END-IF
+
+           IF NOT WS-MISMATCH
+               AND POST-DATE OF TRXN-REC NOT = POST-DATE OF TRXN-REC-B
+               MOVE "POST-DATE" TO WS-MISMATCH-FIELD
+               SET WS-MISMATCH TO TRUE
+           END-IF
+
+           IF NOT WS-MISMATCH
+               AND POST-TIME OF TRXN-REC NOT = POST-TIME OF TRXN-REC-B
+               MOVE "POST-TIME" TO WS-MISMATCH-FIELD
+               SET WS-MISMATCH TO TRUE
+           END-IF
+
+           IF NOT WS-MISMATCH
+               AND CURRENCY-CODE OF TRXN-REC NOT = CURRENCY-CODE OF TRXN-REC-B
+               MOVE "CURRENCY-CODE" TO WS-MISMATCH-FIELD
+               SET WS-MISMATCH TO TRUE
+           END-IF
+
+           IF NOT WS-MISMATCH
+               AND CHANNEL-CODE OF TRXN-REC NOT = CHANNEL-CODE OF TRXN-REC-B
+               MOVE "CHANNEL-CODE" TO WS-MISMATCH-FIELD
+               SET WS-MISMATCH TO TRUE
+           END-IF
+
+           IF NOT WS-MISMATCH
+               AND TRXN-DESC OF TRXN-REC NOT = TRXN-DESC OF TRXN-REC-B
+               MOVE "TRXN-DESC" TO WS-MISMATCH-FIELD
+               SET WS-MISMATCH TO TRUE
+           END-IF.
