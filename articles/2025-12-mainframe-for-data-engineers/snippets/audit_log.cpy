@@ -0,0 +1,51 @@
+      *> Shared audit-trail routine. COPY into the PROCEDURE DIVISION of any
+      *> program that posts transactions (along with audit_log_ws.cpy,
+      *> audit_log_select.cpy and audit_log_fd.cpy): PERFORM OPEN-AUDIT-LOG
+      *> once the target file is open, MOVE the target file path and a key
+      *> identifying the record to WS-AUDIT-TARGET-PATH / WS-AUDIT-RECORD-KEY
+      *> and PERFORM APPEND-AUDIT-LOG-RECORD after every successful WRITE,
+      *> then PERFORM CLOSE-AUDIT-LOG once, alongside closing the target
+      *> file. The log path comes from the LEDGER_AUDIT_LOG environment
+      *> variable, defaulting to ./ledger_audit.log when it isn't set.
+       OPEN-AUDIT-LOG.
+           DISPLAY "LEDGER_AUDIT_LOG" UPON ENVIRONMENT-NAME
+           ACCEPT WS-AUDIT-LOG-PATH FROM ENVIRONMENT-VALUE
+           IF WS-AUDIT-LOG-PATH = SPACES
+               MOVE "./ledger_audit.log" TO WS-AUDIT-LOG-PATH
+           END-IF
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+       APPEND-AUDIT-LOG-RECORD.
+           DISPLAY "USER" UPON ENVIRONMENT-NAME
+           ACCEPT WS-AUDIT-OS-USER FROM ENVIRONMENT-VALUE
+           IF WS-AUDIT-OS-USER = SPACES
+               MOVE "UNKNOWN" TO WS-AUDIT-OS-USER
+           END-IF
+
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME FROM TIME
+
+           MOVE SPACES TO WS-AUDIT-LINE
+           STRING FUNCTION TRIM(WS-AUDIT-PROGRAM-ID)   DELIMITED BY SIZE
+                  ","                                  DELIMITED BY SIZE
+                  WS-AUDIT-DATE                        DELIMITED BY SIZE
+                  ","                                  DELIMITED BY SIZE
+                  WS-AUDIT-TIME                        DELIMITED BY SIZE
+                  ","                                  DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-AUDIT-OS-USER)      DELIMITED BY SIZE
+                  ","                                  DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-AUDIT-TARGET-PATH)  DELIMITED BY SIZE
+                  ","                                  DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-AUDIT-RECORD-KEY)   DELIMITED BY SIZE
+               INTO WS-AUDIT-LINE
+           END-STRING
+
+           MOVE WS-AUDIT-LINE TO AUDIT-LOG-REC
+           WRITE AUDIT-LOG-REC.
+
+       CLOSE-AUDIT-LOG.
+           CLOSE AUDIT-LOG-FILE.
