@@ -0,0 +1,15 @@
+       01  TRXN-REC.
+           05 TRXN-ID         PIC X(10).
+           05 ACCT-ID         PIC X(10).
+           05 TRXN-AMT        PIC S9(7)V99 COMP-3.
+           05 TRXN-TYPE       PIC X(1).
+
+           05 TRXN-DATE       PIC 9(8).   *> YYYYMMDD (event date)
+           05 TRXN-TIME       PIC 9(6).   *> HHMMSS   (event time)
+
+           05 POST-DATE       PIC 9(8).   *> YYYYMMDD (posting date)
+           05 POST-TIME       PIC 9(6).   *> HHMMSS   (posting time)
+
+           05 CURRENCY-CODE   PIC X(3).
+           05 CHANNEL-CODE    PIC X(3).
+           05 TRXN-DESC       PIC X(20).
