@@ -0,0 +1,20 @@
+01  REJECT-REC.
+    05 REJ-TRXN-ID         PIC X(10).
+    05 REJ-ACCT-ID         PIC X(10).
+    05 REJ-TRXN-AMT        PIC S9(7)V99 COMP-3.
+    05 REJ-TRXN-TYPE       PIC X(1).
+
+    05 REJ-TRXN-DATE       PIC 9(8).   *> YYYYMMDD (event date)
+    05 REJ-TRXN-TIME       PIC 9(6).   *> HHMMSS   (event time)
+
+    05 REJ-POST-DATE       PIC 9(8).   *> YYYYMMDD (posting date)
+    05 REJ-POST-TIME       PIC 9(6).   *> HHMMSS   (posting time)
+
+    05 REJ-CURRENCY-CODE   PIC X(3).
+    05 REJ-CHANNEL-CODE    PIC X(3).
+    05 REJ-TRXN-DESC       PIC X(20).
+
+    05 REJ-REASON-CODE     PIC X(4).
+                   *> short code for the failed edit check, e.g. TYPE/CURR/ZAMT
+    05 REJ-REASON-TEXT     PIC X(60).
+                   *> human-readable detail for whoever corrects and resubmits
