@@ -0,0 +1,194 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REVERSE-TRXN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRXN-FILE ASSIGN TO WS-FILE-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRXN-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRXN-FILE.
+       COPY "ledger_trxn_writer.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS      PIC XX.
+       01 WS-ARG-COUNT        PIC 9(4).
+       01 WS-ARG-VALUE        PIC X(300).
+       01 WS-FILE-PATH        PIC X(200).
+
+       01 WS-ORIG-TRXN-ID     PIC X(10).
+       01 WS-NEW-TRXN-ID      PIC X(10).
+
+       01 WS-NEW-TRXN-DATE-TXT PIC X(8).
+       01 WS-NEW-TRXN-DATE-N   PIC 9(8).
+       01 WS-NEW-TRXN-TIME-TXT PIC X(6).
+       01 WS-NEW-TRXN-TIME-N   PIC 9(6).
+       01 WS-NEW-POST-DATE-TXT PIC X(8).
+       01 WS-NEW-POST-DATE-N   PIC 9(8).
+       01 WS-NEW-POST-TIME-TXT PIC X(6).
+       01 WS-NEW-POST-TIME-N   PIC 9(6).
+
+       *> Fields carried over from the original posting looked up by
+       *> LOOKUP-ORIGINAL-TRXN, so the offsetting entry mirrors it exactly
+       *> apart from the new TRXN-ID, the flipped TRXN-TYPE, and the new
+       *> event/posting date-time supplied on the command line.
+       01 WS-ORIG-ACCT-ID     PIC X(10).
+       01 WS-ORIG-AMT         PIC S9(7)V99 COMP-3.
+       01 WS-ORIG-TYPE        PIC X(1).
+       01 WS-ORIG-CURR        PIC X(3).
+       01 WS-ORIG-CHANNEL     PIC X(3).
+
+       01 WS-REV-TYPE         PIC X(1).
+       01 WS-REV-DESC         PIC X(20)   VALUE SPACES.
+
+       01 WS-ORIG-FOUND-SW    PIC X(1)    VALUE "N".
+           88 WS-ORIG-FOUND               VALUE "Y".
+
+       01 WS-NEW-DUP-SW       PIC X(1)    VALUE "N".
+           88 WS-NEW-IS-DUP                VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+
+           IF WS-ARG-COUNT < 7
+               PERFORM DISPLAY-USAGE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           *> Arg 1: TRXN_FILE_PATH
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-ARG-VALUE) TO WS-FILE-PATH
+
+           *> Arg 2: ORIGINAL_TRXN_ID
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE WS-ARG-VALUE(1:10) TO WS-ORIG-TRXN-ID
+
+           *> Arg 3: NEW_TRXN_ID (the reversal posting's own ID)
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE WS-ARG-VALUE(1:10) TO WS-NEW-TRXN-ID
+
+           *> Arg 4: NEW_TRXN_DATE (YYYYMMDD)
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE WS-ARG-VALUE(1:8) TO WS-NEW-TRXN-DATE-TXT
+           COMPUTE WS-NEW-TRXN-DATE-N = FUNCTION NUMVAL(WS-NEW-TRXN-DATE-TXT)
+
+           *> Arg 5: NEW_TRXN_TIME (HHMMSS)
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE WS-ARG-VALUE(1:6) TO WS-NEW-TRXN-TIME-TXT
+           COMPUTE WS-NEW-TRXN-TIME-N = FUNCTION NUMVAL(WS-NEW-TRXN-TIME-TXT)
+
+           *> Arg 6: NEW_POST_DATE (YYYYMMDD)
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE WS-ARG-VALUE(1:8) TO WS-NEW-POST-DATE-TXT
+           COMPUTE WS-NEW-POST-DATE-N = FUNCTION NUMVAL(WS-NEW-POST-DATE-TXT)
+
+           *> Arg 7: NEW_POST_TIME (HHMMSS)
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE WS-ARG-VALUE(1:6) TO WS-NEW-POST-TIME-TXT
+           COMPUTE WS-NEW-POST-TIME-N = FUNCTION NUMVAL(WS-NEW-POST-TIME-TXT)
+
+           *> Reversing an entry that was never posted makes no sense, so
+           *> unlike LEDGER-TRXN-WRITER's SAFE-OPEN-TRXN-FILE-EXTEND there
+           *> is no fall-back to OPEN OUTPUT here on a "file not found"
+           *> status -- TRXN-FILE must already exist with the original
+           *> posting in it.
+           OPEN I-O TRXN-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to open " WS-FILE-PATH
+               DISPLAY "       FILE STATUS = " WS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM LOOKUP-ORIGINAL-TRXN
+
+           IF NOT WS-ORIG-FOUND
+               DISPLAY "ERROR: original TRXN-ID " WS-ORIG-TRXN-ID
+                   " not found in " WS-FILE-PATH
+               CLOSE TRXN-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM CHECK-DUPLICATE-NEW-TRXN-ID
+
+           IF WS-NEW-IS-DUP
+               DISPLAY "ERROR: new TRXN-ID " WS-NEW-TRXN-ID
+                   " is already posted in " WS-FILE-PATH
+               CLOSE TRXN-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM BUILD-AND-WRITE-REVERSAL-RECORD
+
+           CLOSE TRXN-FILE
+
+           DISPLAY "Posted reversal " WS-NEW-TRXN-ID
+               " for " WS-ORIG-TRXN-ID " to " WS-FILE-PATH
+
+           STOP RUN.
+
+       DISPLAY-USAGE.
+           DISPLAY "Usage:"
+           DISPLAY "  ./reverse_trxn TRXN_FILE ORIGINAL_TRXN_ID NEW_TRXN_ID NEW_TRXN_DT NEW_TRXN_TM NEW_POST_DT NEW_POST_TM"
+           DISPLAY "Example:"
+           DISPLAY "  ./reverse_trxn /data/transactions.dat TRX0000003 TRX0000099 20250920 090000 20250920 090005".
+
+       LOOKUP-ORIGINAL-TRXN.
+           MOVE WS-ORIG-TRXN-ID TO TRXN-ID
+           READ TRXN-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-ORIG-FOUND-SW
+               NOT INVALID KEY
+                   MOVE "Y"           TO WS-ORIG-FOUND-SW
+                   MOVE ACCT-ID       TO WS-ORIG-ACCT-ID
+                   MOVE TRXN-AMT      TO WS-ORIG-AMT
+                   MOVE TRXN-TYPE     TO WS-ORIG-TYPE
+                   MOVE CURRENCY-CODE TO WS-ORIG-CURR
+                   MOVE CHANNEL-CODE  TO WS-ORIG-CHANNEL
+           END-READ.
+
+       CHECK-DUPLICATE-NEW-TRXN-ID.
+           MOVE WS-NEW-TRXN-ID TO TRXN-ID
+           READ TRXN-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-NEW-DUP-SW
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-NEW-DUP-SW
+           END-READ.
+
+       BUILD-AND-WRITE-REVERSAL-RECORD.
+           IF WS-ORIG-TYPE = "D"
+               MOVE "C" TO WS-REV-TYPE
+           ELSE
+               MOVE "D" TO WS-REV-TYPE
+           END-IF
+
+           STRING "REV OF " DELIMITED BY SIZE
+                  WS-ORIG-TRXN-ID DELIMITED BY SIZE
+               INTO WS-REV-DESC
+           END-STRING
+
+           MOVE WS-NEW-TRXN-ID        TO TRXN-ID
+           MOVE WS-ORIG-ACCT-ID       TO ACCT-ID
+           MOVE WS-ORIG-AMT           TO TRXN-AMT
+           MOVE WS-REV-TYPE           TO TRXN-TYPE
+           MOVE WS-NEW-TRXN-DATE-N    TO TRXN-DATE
+           MOVE WS-NEW-TRXN-TIME-N    TO TRXN-TIME
+           MOVE WS-NEW-POST-DATE-N    TO POST-DATE
+           MOVE WS-NEW-POST-TIME-N    TO POST-TIME
+           MOVE WS-ORIG-CURR          TO CURRENCY-CODE
+           MOVE WS-ORIG-CHANNEL       TO CHANNEL-CODE
+           MOVE WS-REV-DESC           TO TRXN-DESC
+
+           WRITE TRXN-REC.
