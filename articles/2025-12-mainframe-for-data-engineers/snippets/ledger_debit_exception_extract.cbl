@@ -0,0 +1,153 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEDGER-DEBIT-EXCEPTION-EXTRACT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-FILE ASSIGN TO WS-FILE-PATH
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO WS-EXCEPTION-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEDGER-FILE.
+       COPY "ledger_data_with_hdr_trl.cpy".
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-REC          PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS          PIC XX.
+       01 WS-EXCEPTION-FILE-STATUS PIC XX.
+       01 WS-FILE-PATH            PIC X(200).
+       01 WS-EXCEPTION-PATH       PIC X(200).
+       01 WS-ARG-COUNT            PIC 9(4).
+       01 WS-ARG-VALUE            PIC X(200).
+
+       01 WS-THRESHOLD            PIC S9(9)V99.
+
+       01 WS-EOF-SW               PIC X(1)    VALUE "N".
+           88 WS-EOF                          VALUE "Y".
+
+       01 WS-EXCEPTION-LINE       PIC X(200)  VALUE SPACES.
+       01 WS-AMOUNT-ED            PIC -(9).99.
+
+       01 WS-DTL-COUNT            PIC 9(9)    VALUE ZERO.
+       01 WS-EXCEPTION-COUNT      PIC 9(9)    VALUE ZERO.
+
+       COPY "mask_acct_no_ws.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+
+           IF WS-ARG-COUNT < 3
+               PERFORM DISPLAY-USAGE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-ARG-VALUE) TO WS-FILE-PATH
+
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-ARG-VALUE) TO WS-EXCEPTION-PATH
+
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE FUNCTION NUMVAL(WS-ARG-VALUE) TO WS-THRESHOLD
+
+           OPEN INPUT LEDGER-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to open " WS-FILE-PATH
+               DISPLAY "       FILE STATUS = " WS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT EXCEPTION-FILE
+           IF WS-EXCEPTION-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to open " WS-EXCEPTION-PATH
+               DISPLAY "       FILE STATUS = " WS-EXCEPTION-FILE-STATUS
+               CLOSE LEDGER-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE "ACCT_NO,TRXN_ID,AMOUNT,POST_DATE" TO EXCEPTION-REC
+           WRITE EXCEPTION-REC
+
+           PERFORM READ-LEDGER-RECORD UNTIL WS-EOF
+
+           CLOSE LEDGER-FILE
+           CLOSE EXCEPTION-FILE
+
+           DISPLAY "Debit-threshold exception extract complete: "
+               WS-EXCEPTION-COUNT " of " WS-DTL-COUNT
+               " detail records exceeded " WS-THRESHOLD
+               ", written to " WS-EXCEPTION-PATH
+
+           STOP RUN.
+
+       DISPLAY-USAGE.
+           DISPLAY "Usage:"
+           DISPLAY "  ./ledger_debit_exception_extract LEDGER_EXTRACT_FILE "
+               "EXCEPTION_OUTPUT_FILE THRESHOLD"
+           DISPLAY "Example:"
+           DISPLAY "  ./ledger_debit_exception_extract /data/archive/ledger.dat "
+               "/data/review/ledger.exceptions.csv 10000.00".
+
+       READ-LEDGER-RECORD.
+           READ LEDGER-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   PERFORM APPLY-LEDGER-RECORD
+           END-READ.
+
+       APPLY-LEDGER-RECORD.
+           EVALUATE REC-TYPE
+               WHEN "D"
+                   ADD 1 TO WS-DTL-COUNT
+                   IF DTL-DR-CR-FLAG = "D" AND DTL-AMOUNT > WS-THRESHOLD
+                       PERFORM WRITE-EXCEPTION-LINE
+                       ADD 1 TO WS-EXCEPTION-COUNT
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *> PII masking (the shared MASK-ACCT-NO routine) applies here the
+      *> same way it does to ledger_csv_export.cbl -- the full account
+      *> number isn't
+      *> needed to hand a reviewer a short list; DTL-TRXN-ID is kept intact
+      *> so the full record can still be looked up in the source ledger
+      *> file if a flagged transaction needs a closer look.
+       WRITE-EXCEPTION-LINE.
+           MOVE DTL-AMOUNT  TO WS-AMOUNT-ED
+           MOVE DTL-ACCT-NO TO WS-ACCT-NO-IN
+           PERFORM MASK-ACCT-NO
+
+           MOVE SPACES TO WS-EXCEPTION-LINE
+
+           STRING FUNCTION TRIM(WS-MASKED-ACCT-NO) DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  FUNCTION TRIM(DTL-TRXN-ID)  DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-AMOUNT-ED) DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  DTL-POST-DATE               DELIMITED BY SIZE
+               INTO WS-EXCEPTION-LINE
+           END-STRING
+
+           MOVE WS-EXCEPTION-LINE TO EXCEPTION-REC
+           WRITE EXCEPTION-REC.
+
+       COPY "mask_acct_no.cpy".
