@@ -0,0 +1,135 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEDGER-CSV-EXPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-FILE ASSIGN TO WS-FILE-PATH
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO WS-CSV-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CSV-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEDGER-FILE.
+       COPY "ledger_data_with_hdr_trl.cpy".
+
+       FD  CSV-FILE.
+       01  CSV-REC                PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS      PIC XX.
+       01 WS-CSV-FILE-STATUS  PIC XX.
+       01 WS-FILE-PATH        PIC X(200).
+       01 WS-CSV-PATH         PIC X(200).
+       01 WS-ARG-COUNT        PIC 9(4).
+       01 WS-ARG-VALUE        PIC X(200).
+
+       01 WS-EOF-SW           PIC X(1)    VALUE "N".
+           88 WS-EOF                      VALUE "Y".
+
+       01 WS-CSV-LINE         PIC X(200)  VALUE SPACES.
+       01 WS-AMOUNT-ED        PIC -(9).99.
+
+       01 WS-DTL-COUNT        PIC 9(9)    VALUE ZERO.
+
+       COPY "mask_acct_no_ws.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+
+           IF WS-ARG-COUNT < 2
+               DISPLAY "Usage:"
+               DISPLAY "  ./ledger_csv_export <LEDGER_EXTRACT_FILE> <CSV_OUTPUT_FILE>"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-ARG-VALUE) TO WS-FILE-PATH
+
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-ARG-VALUE) TO WS-CSV-PATH
+
+           OPEN INPUT LEDGER-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to open " WS-FILE-PATH
+               DISPLAY "       FILE STATUS = " WS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT CSV-FILE
+           IF WS-CSV-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to open " WS-CSV-PATH
+               DISPLAY "       FILE STATUS = " WS-CSV-FILE-STATUS
+               CLOSE LEDGER-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE "ACCT_NO,TRXN_ID,DR_CR_FLAG,AMOUNT,CURRENCY,POST_DATE"
+               TO CSV-REC
+           WRITE CSV-REC
+
+           PERFORM READ-LEDGER-RECORD UNTIL WS-EOF
+
+           CLOSE LEDGER-FILE
+           CLOSE CSV-FILE
+
+           DISPLAY "Wrote " WS-DTL-COUNT " detail rows to " WS-CSV-PATH.
+
+       READ-LEDGER-RECORD.
+           READ LEDGER-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   PERFORM APPLY-LEDGER-RECORD
+           END-READ.
+
+       APPLY-LEDGER-RECORD.
+           EVALUATE REC-TYPE
+               WHEN "D"
+                   PERFORM WRITE-CSV-DETAIL-LINE
+                   ADD 1 TO WS-DTL-COUNT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       WRITE-CSV-DETAIL-LINE.
+           MOVE DTL-AMOUNT  TO WS-AMOUNT-ED
+           MOVE DTL-ACCT-NO TO WS-ACCT-NO-IN
+           PERFORM MASK-ACCT-NO
+
+           *> Cleared on every call, not just at initial VALUE SPACES --
+           *> a masked account number's length varies per record, so a
+           *> shorter line here would otherwise leave trailing bytes
+           *> from a longer previous line unwritten-over.
+           MOVE SPACES TO WS-CSV-LINE
+
+           STRING FUNCTION TRIM(WS-MASKED-ACCT-NO) DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  FUNCTION TRIM(DTL-TRXN-ID)  DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  DTL-DR-CR-FLAG              DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-AMOUNT-ED) DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  FUNCTION TRIM(DTL-CURRENCY) DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  DTL-POST-DATE               DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           END-STRING
+
+           MOVE WS-CSV-LINE TO CSV-REC
+           WRITE CSV-REC.
+
+       COPY "mask_acct_no.cpy".
