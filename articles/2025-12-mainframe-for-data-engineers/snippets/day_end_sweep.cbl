@@ -0,0 +1,166 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY-END-SWEEP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRXN-FILE ASSIGN TO WS-FILE-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TRXN-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT ARCHIVE-FILE ASSIGN TO WS-ARCHIVE-PATH
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ARCHIVE-FILE-STATUS.
+
+           SELECT TRAILER-FILE ASSIGN TO WS-TRAILER-PATH
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TRAILER-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRXN-FILE.
+       COPY "ledger_trxn_writer.cpy".
+
+       *> A straight byte-for-byte copy of the day's TRXN-REC entries --
+       *> 80 bytes, matching ledger_trxn_writer.cpy's record length.
+       FD  ARCHIVE-FILE.
+       01  ARCHIVE-REC             PIC X(80).
+
+       *> The trailer totals are expressed in the actual LEDGER-TRL shape,
+       *> which is a different record layout than TRXN-FILE's TRXN-REC --
+       *> so the trailer goes to its own file rather than being appended
+       *> to TRXN-FILE itself.
+       FD  TRAILER-FILE.
+       COPY "ledger_data_with_hdr_trl.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS          PIC XX.
+       01 WS-ARCHIVE-FILE-STATUS  PIC XX.
+       01 WS-TRAILER-FILE-STATUS  PIC XX.
+
+       01 WS-ARG-COUNT        PIC 9(4).
+       01 WS-ARG-VALUE        PIC X(300).
+
+       01 WS-FILE-PATH        PIC X(200).
+       01 WS-ARCHIVE-BASE     PIC X(200).
+       01 WS-BUSINESS-DATE    PIC X(8).
+       01 WS-ARCHIVE-PATH     PIC X(210)  VALUE SPACES.
+       01 WS-TRAILER-PATH     PIC X(214)  VALUE SPACES.
+
+       01 WS-RECORD-COUNT     PIC 9(9)            VALUE ZERO.
+       01 WS-TOTAL-DEBITS     PIC S9(11)V99 COMP-3 VALUE ZERO.
+       01 WS-TOTAL-CREDITS    PIC S9(11)V99 COMP-3 VALUE ZERO.
+
+       01 WS-EOF-SW           PIC X(1)    VALUE "N".
+           88 WS-EOF                      VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+
+           IF WS-ARG-COUNT < 3
+               PERFORM DISPLAY-USAGE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           *> Arg 1: TRXN_FILE_PATH -- the day's live, indexed TRXN-FILE
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-ARG-VALUE) TO WS-FILE-PATH
+
+           *> Arg 2: ARCHIVE_BASE_PATH -- a path prefix, dated below
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-ARG-VALUE) TO WS-ARCHIVE-BASE
+
+           *> Arg 3: BUSINESS_DATE (YYYYMMDD), the day being closed out
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE WS-ARG-VALUE(1:8) TO WS-BUSINESS-DATE
+
+           STRING FUNCTION TRIM(WS-ARCHIVE-BASE) DELIMITED BY SIZE
+                  "."                            DELIMITED BY SIZE
+                  WS-BUSINESS-DATE               DELIMITED BY SIZE
+                  ".dat"                         DELIMITED BY SIZE
+               INTO WS-ARCHIVE-PATH
+           END-STRING
+
+           STRING FUNCTION TRIM(WS-ARCHIVE-PATH) DELIMITED BY SIZE
+                  ".trl"                         DELIMITED BY SIZE
+               INTO WS-TRAILER-PATH
+           END-STRING
+
+           OPEN INPUT TRXN-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to open " WS-FILE-PATH
+               DISPLAY "       FILE STATUS = " WS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT ARCHIVE-FILE
+           IF WS-ARCHIVE-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to open " WS-ARCHIVE-PATH
+               DISPLAY "       FILE STATUS = " WS-ARCHIVE-FILE-STATUS
+               CLOSE TRXN-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM SWEEP-ONE-RECORD UNTIL WS-EOF
+
+           CLOSE TRXN-FILE
+           CLOSE ARCHIVE-FILE
+
+           OPEN OUTPUT TRAILER-FILE
+           IF WS-TRAILER-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to open " WS-TRAILER-PATH
+               DISPLAY "       FILE STATUS = " WS-TRAILER-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM WRITE-TRAILER-RECORD
+
+           CLOSE TRAILER-FILE
+
+           DISPLAY "Day-end sweep complete: " WS-RECORD-COUNT
+               " records archived to " WS-ARCHIVE-PATH
+               ", trailer written to " WS-TRAILER-PATH
+
+           STOP RUN.
+
+       DISPLAY-USAGE.
+           DISPLAY "Usage:"
+           DISPLAY "  ./day_end_sweep TRXN_FILE ARCHIVE_BASE_PATH BUSINESS_DATE"
+           DISPLAY "Example:"
+           DISPLAY "  ./day_end_sweep /data/transactions.dat /data/archive/transactions 20250920"
+           DISPLAY "  (writes /data/archive/transactions.20250920.dat and .trl)".
+
+       SWEEP-ONE-RECORD.
+           READ TRXN-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORD-COUNT
+                   IF TRXN-TYPE = "D"
+                       ADD TRXN-AMT TO WS-TOTAL-DEBITS
+                   ELSE
+                       ADD TRXN-AMT TO WS-TOTAL-CREDITS
+                   END-IF
+                   MOVE TRXN-REC TO ARCHIVE-REC
+                   WRITE ARCHIVE-REC
+           END-READ.
+
+       WRITE-TRAILER-RECORD.
+           MOVE SPACES           TO LEDGER-REC
+           MOVE "T"              TO TRL-REC-TYPE
+           MOVE WS-RECORD-COUNT  TO TRL-RECORD-COUNT
+           MOVE WS-TOTAL-DEBITS  TO TRL-TOTAL-DEBITS
+           MOVE WS-TOTAL-CREDITS TO TRL-TOTAL-CREDITS
+
+           WRITE LEDGER-REC.
