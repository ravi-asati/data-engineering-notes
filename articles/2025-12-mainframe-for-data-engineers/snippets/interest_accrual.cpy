@@ -0,0 +1,7 @@
+       01  ACCRUAL-REC.
+           05 ACRL-ACCT-NO         PIC X(16).
+           05 ACRL-NET-BALANCE     PIC S9(11)V99 COMP-3.
+           05 ACRL-DAILY-RATE      PIC S9(3)V9(6) COMP-3.
+           05 ACRL-INTEREST-AMT    PIC S9(9)V99 COMP-3.
+           05 ACRL-BUSINESS-DATE   PIC 9(8).
+           05 FILLER               PIC X(20).
