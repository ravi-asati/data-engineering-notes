@@ -6,31 +6,47 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT TRXN-FILE ASSIGN TO WS-FILE-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRXN-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT BATCH-IN-FILE ASSIGN TO WS-BATCH-IN-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-BATCH-FILE-STATUS.
+
+           SELECT CKPT-FILE ASSIGN TO WS-CKPT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO WS-REJECT-PATH
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS WS-FILE-STATUS.
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+
+           COPY "audit_log_select.cpy".
 
        DATA DIVISION.
        FILE SECTION.
        *> File Schema(Copybook) Section Starts
-       FD  TRXN-FILE.
-       01  TRXN-REC.
-           05 TRXN-ID         PIC X(10).
-           05 ACCT-ID         PIC X(10).
-           05 TRXN-AMT        PIC S9(7)V99 COMP-3.
-           05 TRXN-TYPE       PIC X(1).
-
-           05 TRXN-DATE       PIC 9(8).   *> YYYYMMDD (event date)
-           05 TRXN-TIME       PIC 9(6).   *> HHMMSS   (event time)
-
-           05 POST-DATE       PIC 9(8).   *> YYYYMMDD (posting date)
-           05 POST-TIME       PIC 9(6).   *> HHMMSS   (posting time)
-
-           05 CURRENCY-CODE   PIC X(3).
-           05 CHANNEL-CODE    PIC X(3).
-           05 TRXN-DESC       PIC X(20).
+       FD  TRXN-FILE
+           BLOCK CONTAINS 100 RECORDS.
+       COPY "ledger_trxn_writer.cpy".
        *> File Schema(Copybook) Section Ends
 
+       FD  BATCH-IN-FILE.
+       01  BATCH-IN-REC            PIC X(300).
+
+       FD  CKPT-FILE.
+       01  CKPT-REC                PIC 9(9).
+
+       FD  REJECT-FILE.
+       COPY "ledger_trxn_reject.cpy".
+
+       COPY "audit_log_fd.cpy".
+
 
        WORKING-STORAGE SECTION.
        01 WS-FILE-STATUS     PIC XX.
@@ -45,6 +61,11 @@
 
        01 WS-TYPE-TXT        PIC X(10).
 
+       01 WS-TRXN-DATE-TXT   PIC X(8).
+       01 WS-TRXN-TIME-TXT   PIC X(6).
+       01 WS-POST-DATE-TXT   PIC X(8).
+       01 WS-POST-TIME-TXT   PIC X(6).
+
        01 WS-TRXN-DATE-N     PIC 9(8).
        01 WS-TRXN-TIME-N     PIC 9(6).
        01 WS-POST-DATE-N     PIC 9(8).
@@ -56,21 +77,106 @@
 
        01 WS-FILE-PATH       PIC X(200).
 
+       *> ---------------- Batch-mode working storage ----------------
+       01 WS-BATCH-IN-PATH       PIC X(200).
+       01 WS-BATCH-FILE-STATUS   PIC XX.
+       01 WS-BATCH-EOF-SW        PIC X(1)    VALUE "N".
+           88 WS-BATCH-EOF                   VALUE "Y".
+       01 WS-BATCH-REC-COUNT     PIC 9(7)    VALUE ZERO.
+       01 WS-BATCH-WRITE-COUNT   PIC 9(7)    VALUE ZERO.
+
+       *> ------------- Checkpoint/restart working storage ------------
+       01 WS-CKPT-PATH           PIC X(210).
+       01 WS-CKPT-FILE-STATUS    PIC XX.
+       01 WS-CKPT-INTERVAL       PIC 9(5)    VALUE 100.
+       01 WS-RESTART-SW          PIC X(1)    VALUE "N".
+           88 WS-IS-RESTART                  VALUE "Y".
+       01 WS-RESTART-FROM        PIC 9(9)    VALUE ZERO.
+
+       *> ------------- Suspense/reject-file working storage ------------
+       01 WS-REJECT-PATH         PIC X(210).
+       01 WS-REJECT-FILE-STATUS  PIC XX.
+       01 WS-BATCH-REJECT-COUNT  PIC 9(7)    VALUE ZERO.
+
+       01 WS-TRXN-VALID-SW       PIC X(1)    VALUE "Y".
+           88 WS-TRXN-VALID                  VALUE "Y".
+           88 WS-TRXN-INVALID                VALUE "N".
+
+       01 WS-REJECT-REASON-CODE  PIC X(4).
+       01 WS-REJECT-REASON-TEXT  PIC X(60).
+
+       *> An OUTPUT_FILE arg ending in ".GDG" is a base name, not a
+       *> literal path -- DERIVE-GDG-FILE-PATH turns it into a dated
+       *> generation (base + current run date) the way a mainframe GDG
+       *> relative generation name would, so the caller never has to
+       *> remember to change the output file by hand from one day to
+       *> the next. Runs before the .rej derived-filename STRING below
+       *> so the reject file is dated the same way as its output file.
+       01 WS-GDG-LEN             PIC 9(4).
+       01 WS-GDG-SUFFIX          PIC X(4).
+       01 WS-GDG-BASE            PIC X(200)  VALUE SPACES.
+       01 WS-GDG-DATE            PIC X(8).
+
+       COPY "audit_log_ws.cpy".
+
        PROCEDURE DIVISION.
        MAIN-PARA.
 
+           MOVE "LEDGER-TRXN-WRITER" TO WS-AUDIT-PROGRAM-ID
+
            ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
 
-           IF WS-ARG-COUNT < 12
-               DISPLAY "Usage:"
-               DISPLAY "  ./ledger_trxn_writer_args TRXN_ID ACCT_ID AMT TYPE TRXN_DT TRXN_TM POST_DT POST_TM CURR CHNL DESC OUTPUT_FILE"
-               DISPLAY "Example:"
-               DISPLAY "  ./ledger_trxn_writer_args TRX0000003 ACCT123456 1800.25 D 20250919 235840 20250920 001510 INR MOB ""LATE NIGHT TXN"" /Users/aarvi/Ravi/DataEngineering/data/transactions.dat"
+           IF WS-ARG-COUNT < 1
+               PERFORM DISPLAY-USAGE
+               MOVE 16 TO RETURN-CODE
                STOP RUN
            END-IF
 
-           *> Arg 1: TRXN_ID
            ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+
+           IF WS-ARG-VALUE(1:5) = "BATCH"
+               PERFORM BATCH-MODE
+           ELSE
+               IF WS-ARG-COUNT < 12
+                   PERFORM DISPLAY-USAGE
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               PERFORM SINGLE-TXN-MODE
+           END-IF
+
+           STOP RUN.
+
+       DISPLAY-USAGE.
+           DISPLAY "Usage:"
+           DISPLAY "  ./ledger_trxn_writer_args TRXN_ID ACCT_ID AMT TYPE TRXN_DT TRXN_TM POST_DT POST_TM CURR CHNL DESC OUTPUT_FILE"
+           DISPLAY "  ./ledger_trxn_writer_args BATCH INPUT_FILE OUTPUT_FILE [RESTART]"
+           DISPLAY "Example:"
+           DISPLAY "  ./ledger_trxn_writer_args TRX0000003 ACCT123456 1800.25 D 20250919 235840 20250920 001510 INR MOB ""LATE NIGHT TXN"" /Users/aarvi/Ravi/DataEngineering/data/transactions.dat"
+           DISPLAY "  ./ledger_trxn_writer_args BATCH ./transactions.ctl /Users/aarvi/Ravi/DataEngineering/data/transactions.dat"
+           DISPLAY "  ./ledger_trxn_writer_args BATCH ./transactions.ctl /Users/aarvi/Ravi/DataEngineering/data/transactions.dat RESTART".
+
+       DERIVE-GDG-FILE-PATH.
+           COMPUTE WS-GDG-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-FILE-PATH))
+           IF WS-GDG-LEN > 4
+               MOVE WS-FILE-PATH(WS-GDG-LEN - 3:4) TO WS-GDG-SUFFIX
+               IF WS-GDG-SUFFIX = ".GDG"
+                   ACCEPT WS-GDG-DATE FROM DATE YYYYMMDD
+                   MOVE WS-FILE-PATH(1:WS-GDG-LEN - 4) TO WS-GDG-BASE
+                   MOVE SPACES TO WS-FILE-PATH
+                   STRING FUNCTION TRIM(WS-GDG-BASE) DELIMITED BY SIZE
+                          "."                         DELIMITED BY SIZE
+                          WS-GDG-DATE                 DELIMITED BY SIZE
+                       INTO WS-FILE-PATH
+                   END-STRING
+               END-IF
+           END-IF.
+
+      *> =================================================================
+      *> SINGLE-TRANSACTION MODE (one row posted per invocation)
+      *> =================================================================
+       SINGLE-TXN-MODE.
+           *> Arg 1: TRXN_ID (already fetched into WS-ARG-VALUE by MAIN-PARA)
            MOVE WS-ARG-VALUE(1:10) TO WS-TRXN-ID
 
            *> Arg 2: ACCT_ID
@@ -84,23 +190,27 @@
 
            *> Arg 4: TYPE (D/C)
            ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
-           MOVE WS-ARG-VALUE(1:1) TO TRXN-TYPE
+           MOVE WS-ARG-VALUE(1:10) TO WS-TYPE-TXT
 
            *> Arg 5: TRXN_DATE (YYYYMMDD)
            ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
-           COMPUTE WS-TRXN-DATE-N = FUNCTION NUMVAL(WS-ARG-VALUE)
+           MOVE WS-ARG-VALUE(1:8) TO WS-TRXN-DATE-TXT
+           COMPUTE WS-TRXN-DATE-N = FUNCTION NUMVAL(WS-TRXN-DATE-TXT)
 
            *> Arg 6: TRXN_TIME (HHMMSS)
            ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
-           COMPUTE WS-TRXN-TIME-N = FUNCTION NUMVAL(WS-ARG-VALUE)
+           MOVE WS-ARG-VALUE(1:6) TO WS-TRXN-TIME-TXT
+           COMPUTE WS-TRXN-TIME-N = FUNCTION NUMVAL(WS-TRXN-TIME-TXT)
 
            *> Arg 7: POST_DATE (YYYYMMDD)
            ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
-           COMPUTE WS-POST-DATE-N = FUNCTION NUMVAL(WS-ARG-VALUE)
+           MOVE WS-ARG-VALUE(1:8) TO WS-POST-DATE-TXT
+           COMPUTE WS-POST-DATE-N = FUNCTION NUMVAL(WS-POST-DATE-TXT)
 
            *> Arg 8: POST_TIME (HHMMSS)
            ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
-           COMPUTE WS-POST-TIME-N = FUNCTION NUMVAL(WS-ARG-VALUE)
+           MOVE WS-ARG-VALUE(1:6) TO WS-POST-TIME-TXT
+           COMPUTE WS-POST-TIME-N = FUNCTION NUMVAL(WS-POST-TIME-TXT)
 
            *> Arg 9: CURRENCY (3)
            ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
@@ -118,10 +228,290 @@
            ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
            MOVE FUNCTION TRIM(WS-ARG-VALUE) TO WS-FILE-PATH
 
-           *> Build record (move all WS values into record)
+           PERFORM DERIVE-GDG-FILE-PATH
+
+           PERFORM VALIDATE-TRXN-FIELDS
+
+           *> A single posting has no "rest of the run" to protect, so an
+           *> invalid field still aborts here rather than being diverted
+           *> to the reject file (that exists for BATCH-MODE, see below).
+           IF WS-TRXN-INVALID
+               DISPLAY "ERROR: " WS-REJECT-REASON-TEXT
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM SAFE-OPEN-TRXN-FILE-EXTEND
+
+           PERFORM CHECK-DUPLICATE-TRXN-ID
+
+           IF WS-TRXN-INVALID
+               DISPLAY "ERROR: " WS-REJECT-REASON-TEXT
+               CLOSE TRXN-FILE
+               PERFORM CLOSE-AUDIT-LOG
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM BUILD-AND-WRITE-TRXN-RECORD
+
+           CLOSE TRXN-FILE
+           PERFORM CLOSE-AUDIT-LOG
+
+           DISPLAY "Wrote 1 transaction to: " WS-FILE-PATH.
+
+      *> =================================================================
+      *> BATCH MODE (control file of pipe-delimited transactions)
+      *> =================================================================
+       BATCH-MODE.
+           IF WS-ARG-COUNT < 3
+               PERFORM DISPLAY-USAGE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           *> Arg 2: INPUT_FILE (pipe-delimited control file)
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-ARG-VALUE) TO WS-BATCH-IN-PATH
+
+           *> Arg 3: OUTPUT FILE PATH
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-ARG-VALUE) TO WS-FILE-PATH
+
+           PERFORM DERIVE-GDG-FILE-PATH
+
+           *> Arg 4 (optional): RESTART -- skip input lines already
+           *> posted on a prior, aborted run, per the checkpoint file
+           MOVE "N" TO WS-RESTART-SW
+           IF WS-ARG-COUNT > 3
+               ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+               IF WS-ARG-VALUE(1:7) = "RESTART"
+                   SET WS-IS-RESTART TO TRUE
+               END-IF
+           END-IF
+
+           STRING FUNCTION TRIM(WS-BATCH-IN-PATH) DELIMITED BY SIZE
+                  ".ckp"                          DELIMITED BY SIZE
+               INTO WS-CKPT-PATH
+           END-STRING
+
+           STRING FUNCTION TRIM(WS-FILE-PATH) DELIMITED BY SIZE
+                  ".rej"                      DELIMITED BY SIZE
+               INTO WS-REJECT-PATH
+           END-STRING
+
+           MOVE ZERO TO WS-RESTART-FROM
+           IF WS-IS-RESTART
+               PERFORM LOAD-CHECKPOINT
+           END-IF
+
+           OPEN INPUT BATCH-IN-FILE
+           IF WS-BATCH-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to open control file " WS-BATCH-IN-PATH
+               DISPLAY "       FILE STATUS = " WS-BATCH-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM SAFE-OPEN-TRXN-FILE-EXTEND
+
+           PERFORM SAFE-OPEN-REJECT-FILE
+           IF WS-REJECT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to open reject file " WS-REJECT-PATH
+               DISPLAY "       FILE STATUS = " WS-REJECT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE ZERO TO WS-BATCH-REJECT-COUNT
+
+           PERFORM READ-BATCH-LINE UNTIL WS-BATCH-EOF
+
+           CLOSE BATCH-IN-FILE
+           CLOSE TRXN-FILE
+           CLOSE REJECT-FILE
+           PERFORM CLOSE-AUDIT-LOG
+
+           PERFORM WRITE-CHECKPOINT
+
+           DISPLAY "Batch complete: " WS-BATCH-REC-COUNT " lines read, "
+               WS-BATCH-WRITE-COUNT " transactions written to "
+               WS-FILE-PATH ", " WS-BATCH-REJECT-COUNT
+               " rejected to " WS-REJECT-PATH.
+
+       READ-BATCH-LINE.
+           READ BATCH-IN-FILE
+               AT END
+                   SET WS-BATCH-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-BATCH-REC-COUNT
+                   IF WS-IS-RESTART AND WS-BATCH-REC-COUNT <= WS-RESTART-FROM
+                       CONTINUE
+                   ELSE
+                       PERFORM PARSE-BATCH-LINE
+                       PERFORM VALIDATE-TRXN-FIELDS
+                       IF WS-TRXN-VALID
+                           PERFORM CHECK-DUPLICATE-TRXN-ID
+                       END-IF
+                       IF WS-TRXN-VALID
+                           PERFORM BUILD-AND-WRITE-TRXN-RECORD
+                           ADD 1 TO WS-BATCH-WRITE-COUNT
+                       ELSE
+                           PERFORM WRITE-REJECT-RECORD
+                           ADD 1 TO WS-BATCH-REJECT-COUNT
+                           DISPLAY "REJECT: input line " WS-BATCH-REC-COUNT
+                               " (" WS-REJECT-REASON-CODE ") "
+                               WS-REJECT-REASON-TEXT
+                       END-IF
+                       IF FUNCTION MOD(WS-BATCH-REC-COUNT, WS-CKPT-INTERVAL) = 0
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
+                   END-IF
+           END-READ.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-FILE-STATUS = "00"
+               READ CKPT-FILE
+                   NOT AT END
+                       MOVE CKPT-REC TO WS-RESTART-FROM
+               END-READ
+               CLOSE CKPT-FILE
+               DISPLAY "RESTART: resuming " WS-BATCH-IN-PATH
+                   " after input line " WS-RESTART-FROM
+           ELSE
+               DISPLAY "RESTART: no checkpoint found at " WS-CKPT-PATH
+                   " -- starting from the beginning"
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE
+           MOVE WS-BATCH-REC-COUNT TO CKPT-REC
+           WRITE CKPT-REC
+           CLOSE CKPT-FILE.
+
+       PARSE-BATCH-LINE.
+           UNSTRING BATCH-IN-REC DELIMITED BY "|"
+               INTO WS-TRXN-ID
+                    WS-ACCT-ID
+                    WS-AMT-TXT
+                    WS-TYPE-TXT
+                    WS-TRXN-DATE-TXT
+                    WS-TRXN-TIME-TXT
+                    WS-POST-DATE-TXT
+                    WS-POST-TIME-TXT
+                    WS-CURR
+                    WS-CHANNEL
+                    WS-DESC
+           END-UNSTRING
+
+           COMPUTE WS-AMT-N        = FUNCTION NUMVAL(FUNCTION TRIM(WS-AMT-TXT))
+           COMPUTE WS-TRXN-DATE-N  = FUNCTION NUMVAL(WS-TRXN-DATE-TXT)
+           COMPUTE WS-TRXN-TIME-N  = FUNCTION NUMVAL(WS-TRXN-TIME-TXT)
+           COMPUTE WS-POST-DATE-N  = FUNCTION NUMVAL(WS-POST-DATE-TXT)
+           COMPUTE WS-POST-TIME-N  = FUNCTION NUMVAL(WS-POST-TIME-TXT).
+
+      *> -----------------------------------------------------------------
+      *> Shared helpers
+      *> -----------------------------------------------------------------
+       VALIDATE-TRXN-FIELDS.
+           MOVE "Y" TO WS-TRXN-VALID-SW
+           MOVE SPACES TO WS-REJECT-REASON-CODE
+           MOVE SPACES TO WS-REJECT-REASON-TEXT
+
+           IF WS-TYPE-TXT(1:1) NOT = "D" AND WS-TYPE-TXT(1:1) NOT = "C"
+               MOVE "N" TO WS-TRXN-VALID-SW
+               MOVE "TYPE" TO WS-REJECT-REASON-CODE
+               STRING "TRXN-TYPE must be D or C, got ["
+                      WS-TYPE-TXT(1:1) "]"  DELIMITED BY SIZE
+                   INTO WS-REJECT-REASON-TEXT
+               END-STRING
+           END-IF
+
+           IF WS-TRXN-VALID
+               AND (WS-CURR(1:1) = SPACE OR WS-CURR(1:1) NOT ALPHABETIC
+                 OR WS-CURR(2:1) = SPACE OR WS-CURR(2:1) NOT ALPHABETIC
+                 OR WS-CURR(3:1) = SPACE OR WS-CURR(3:1) NOT ALPHABETIC)
+               MOVE "N" TO WS-TRXN-VALID-SW
+               MOVE "CURR" TO WS-REJECT-REASON-CODE
+               STRING "CURRENCY-CODE must be 3 alphabetic characters, got ["
+                      WS-CURR "]"           DELIMITED BY SIZE
+                   INTO WS-REJECT-REASON-TEXT
+               END-STRING
+           END-IF
+
+           IF WS-TRXN-VALID AND WS-AMT-N = ZERO
+               MOVE "N" TO WS-TRXN-VALID-SW
+               MOVE "ZAMT" TO WS-REJECT-REASON-CODE
+               MOVE "TRXN-AMT must not be zero" TO WS-REJECT-REASON-TEXT
+           END-IF.
+
+       CHECK-DUPLICATE-TRXN-ID.
+           *> TRXN-FILE is keyed on TRXN-ID, so a random READ by key tells
+           *> us in one I-O whether this ID is already posted -- no need
+           *> to keep a separate in-memory index. Re-reading a record here
+           *> is harmless even when the ID turns out to be new: the NOT
+           *> INVALID KEY branch is never taken, and TRXN-REC is rebuilt
+           *> field-by-field in BUILD-AND-WRITE-TRXN-RECORD regardless.
+           MOVE WS-TRXN-ID TO TRXN-ID
+           READ TRXN-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "N" TO WS-TRXN-VALID-SW
+                   MOVE "DUPE" TO WS-REJECT-REASON-CODE
+                   STRING "TRXN-ID " WS-TRXN-ID
+                          " is already posted in " FUNCTION TRIM(WS-FILE-PATH)
+                       DELIMITED BY SIZE
+                       INTO WS-REJECT-REASON-TEXT
+                   END-STRING
+           END-READ.
+
+       SAFE-OPEN-TRXN-FILE-EXTEND.
+           *> TRXN-FILE is keyed (RECORD KEY IS TRXN-ID), so new postings
+           *> are added with WRITE under OPEN I-O, not OPEN EXTEND (which
+           *> does not apply to an indexed file).
+           *> File does not exist (status 35); Create
+           *> File exists; Open for I-O so WRITE can add keyed records
+           *> Any other status (permissions, locked, bad path, ...) is
+           *> a real problem -- stop rather than risk OPEN OUTPUT
+           *> truncating a file that already has today's postings.
+           OPEN I-O TRXN-FILE
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT TRXN-FILE
+           ELSE
+               IF WS-FILE-STATUS NOT = "00"
+                   DISPLAY "ERROR: Unable to open " WS-FILE-PATH
+                   DISPLAY "       FILE STATUS = " WS-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF
+
+           PERFORM OPEN-AUDIT-LOG.
+
+       SAFE-OPEN-REJECT-FILE.
+           *> On a restart run the rejects already written for lines up
+           *> through WS-RESTART-FROM are still good -- READ-BATCH-LINE
+           *> skips re-validating those lines, so OPEN OUTPUT here would
+           *> truncate the very rejects that won't be regenerated this
+           *> run. EXTEND keeps them; a fresh (non-restart) run still
+           *> wants OUTPUT so old rejects from an earlier, unrelated
+           *> submission don't linger in the file.
+           IF WS-IS-RESTART
+               OPEN EXTEND REJECT-FILE
+               IF WS-REJECT-FILE-STATUS = "35"
+                   OPEN OUTPUT REJECT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
+
+       BUILD-AND-WRITE-TRXN-RECORD.
            MOVE WS-TRXN-ID       TO TRXN-ID
            MOVE WS-ACCT-ID       TO ACCT-ID
            MOVE WS-AMT-N         TO TRXN-AMT
+           MOVE WS-TYPE-TXT(1:1) TO TRXN-TYPE
            MOVE WS-TRXN-DATE-N   TO TRXN-DATE
            MOVE WS-TRXN-TIME-N   TO TRXN-TIME
            MOVE WS-POST-DATE-N   TO POST-DATE
@@ -130,16 +520,27 @@
            MOVE WS-CHANNEL       TO CHANNEL-CODE
            MOVE WS-DESC          TO TRXN-DESC
 
-           *> Directory does not exist; fail
-           *> File does not exist; Create
-           *> File exists; Append
-           OPEN EXTEND TRXN-FILE
-           IF WS-FILE-STATUS NOT = "00"
-               OPEN OUTPUT TRXN-FILE
-           END-IF
-
            WRITE TRXN-REC
-           CLOSE TRXN-FILE
 
-           DISPLAY "Wrote 1 transaction to: " WS-FILE-PATH
-           STOP RUN.
+           MOVE WS-TRXN-ID   TO WS-AUDIT-RECORD-KEY
+           MOVE WS-FILE-PATH TO WS-AUDIT-TARGET-PATH
+           PERFORM APPEND-AUDIT-LOG-RECORD.
+
+       WRITE-REJECT-RECORD.
+           MOVE WS-TRXN-ID             TO REJ-TRXN-ID
+           MOVE WS-ACCT-ID             TO REJ-ACCT-ID
+           MOVE WS-AMT-N               TO REJ-TRXN-AMT
+           MOVE WS-TYPE-TXT(1:1)       TO REJ-TRXN-TYPE
+           MOVE WS-TRXN-DATE-N         TO REJ-TRXN-DATE
+           MOVE WS-TRXN-TIME-N         TO REJ-TRXN-TIME
+           MOVE WS-POST-DATE-N         TO REJ-POST-DATE
+           MOVE WS-POST-TIME-N         TO REJ-POST-TIME
+           MOVE WS-CURR                TO REJ-CURRENCY-CODE
+           MOVE WS-CHANNEL             TO REJ-CHANNEL-CODE
+           MOVE WS-DESC                TO REJ-TRXN-DESC
+           MOVE WS-REJECT-REASON-CODE  TO REJ-REASON-CODE
+           MOVE WS-REJECT-REASON-TEXT  TO REJ-REASON-TEXT
+
+           WRITE REJECT-REC.
+
+       COPY "audit_log.cpy".
