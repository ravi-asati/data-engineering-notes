@@ -0,0 +1,8 @@
+      *> Working-storage fields for the MASK-ACCT-NO routine in
+      *> mask_acct_no.cpy -- COPY both into any reporting/export program
+      *> that prints or writes an account number, so PII doesn't spread
+      *> past the source ledger file unmasked.
+       01 WS-ACCT-NO-IN          PIC X(16).
+       01 WS-MASKED-ACCT-NO      PIC X(16)   VALUE SPACES.
+       01 WS-MASK-LEN            PIC 9(2).
+       01 WS-MASK-IDX            PIC 9(2).
