@@ -0,0 +1,113 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEDGER-CHANNEL-CURRENCY-SUMMARY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRXN-FILE ASSIGN TO WS-FILE-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TRXN-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRXN-FILE
+           BLOCK CONTAINS 100 RECORDS.
+       COPY "ledger_trxn_writer.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS          PIC XX.
+       01 WS-FILE-PATH            PIC X(200).
+       01 WS-ARG-COUNT            PIC 9(4).
+       01 WS-ARG-VALUE            PIC X(200).
+
+       01 WS-EOF-SW               PIC X(1)    VALUE "N".
+           88 WS-EOF                          VALUE "Y".
+
+       01 WS-FOUND-SW             PIC X(1)    VALUE "N".
+           88 WS-FOUND                        VALUE "Y".
+
+       01 WS-SRCH-IDX             PIC 9(4).
+       01 WS-SUMM-TBL-COUNT       PIC 9(4)    VALUE ZERO.
+       01 WS-SUMM-TABLE.
+           05 WS-SUMM-ENTRY OCCURS 100 TIMES.
+              10 WS-SUMM-CHANNEL  PIC X(3).
+              10 WS-SUMM-CURRENCY PIC X(3).
+              10 WS-SUMM-COUNT    PIC 9(9).
+              10 WS-SUMM-TOTAL    PIC S9(11)V99 COMP-3.
+
+       01 WS-TOTAL-ED             PIC -(9).99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+
+           IF WS-ARG-COUNT < 1
+               DISPLAY "Usage:"
+               DISPLAY "  ./ledger_channel_currency_summary TRXN_FILE"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(WS-ARG-VALUE) TO WS-FILE-PATH
+
+           OPEN INPUT TRXN-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to open " WS-FILE-PATH
+               DISPLAY "       FILE STATUS = " WS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM READ-TRXN-RECORD UNTIL WS-EOF
+
+           CLOSE TRXN-FILE
+
+           DISPLAY "Channel/currency volume-value summary for "
+               WS-FILE-PATH
+           DISPLAY "CHANNEL CURRENCY COUNT     TOTAL-AMOUNT"
+           PERFORM DISPLAY-ONE-SUMMARY
+               VARYING WS-SRCH-IDX FROM 1 BY 1
+               UNTIL WS-SRCH-IDX > WS-SUMM-TBL-COUNT
+
+           STOP RUN.
+
+       READ-TRXN-RECORD.
+           READ TRXN-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   PERFORM TALLY-ONE-TRXN
+           END-READ.
+
+       TALLY-ONE-TRXN.
+           MOVE "N" TO WS-FOUND-SW
+           PERFORM SEARCH-ONE-SUMMARY-ENTRY
+               VARYING WS-SRCH-IDX FROM 1 BY 1
+               UNTIL WS-SRCH-IDX > WS-SUMM-TBL-COUNT OR WS-FOUND
+
+           IF NOT WS-FOUND
+               ADD 1 TO WS-SUMM-TBL-COUNT
+               MOVE CHANNEL-CODE  TO WS-SUMM-CHANNEL(WS-SUMM-TBL-COUNT)
+               MOVE CURRENCY-CODE TO WS-SUMM-CURRENCY(WS-SUMM-TBL-COUNT)
+               MOVE 1             TO WS-SUMM-COUNT(WS-SUMM-TBL-COUNT)
+               MOVE TRXN-AMT      TO WS-SUMM-TOTAL(WS-SUMM-TBL-COUNT)
+           END-IF.
+
+       SEARCH-ONE-SUMMARY-ENTRY.
+           IF WS-SUMM-CHANNEL(WS-SRCH-IDX)  = CHANNEL-CODE
+               AND WS-SUMM-CURRENCY(WS-SRCH-IDX) = CURRENCY-CODE
+               ADD 1       TO WS-SUMM-COUNT(WS-SRCH-IDX)
+               ADD TRXN-AMT TO WS-SUMM-TOTAL(WS-SRCH-IDX)
+               SET WS-FOUND TO TRUE
+           END-IF.
+
+       DISPLAY-ONE-SUMMARY.
+           MOVE WS-SUMM-TOTAL(WS-SRCH-IDX) TO WS-TOTAL-ED
+           DISPLAY WS-SUMM-CHANNEL(WS-SRCH-IDX) "     "
+               WS-SUMM-CURRENCY(WS-SRCH-IDX) "      "
+               WS-SUMM-COUNT(WS-SRCH-IDX) " " WS-TOTAL-ED.
