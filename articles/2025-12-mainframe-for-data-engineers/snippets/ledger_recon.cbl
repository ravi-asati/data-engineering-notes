@@ -0,0 +1,150 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEDGER-RECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-FILE ASSIGN TO WS-FILE-PATH
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEDGER-FILE.
+       COPY "ledger_data_with_hdr_trl.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS      PIC XX.
+       01 WS-FILE-PATH        PIC X(200).
+       01 WS-ARG-COUNT        PIC 9(4).
+       01 WS-ARG-VALUE        PIC X(200).
+       01 WS-FILE-IDX         PIC 9(4).
+
+       01 WS-EOF-SW           PIC X(1)    VALUE "N".
+           88 WS-EOF                      VALUE "Y".
+       01 WS-TRL-SEEN-SW      PIC X(1)    VALUE "N".
+           88 WS-TRL-SEEN                 VALUE "Y".
+
+       01 WS-DTL-COUNT        PIC 9(9)        VALUE ZERO.
+       01 WS-SUM-DEBITS       PIC S9(11)V99   VALUE ZERO.
+       01 WS-SUM-CREDITS      PIC S9(11)V99   VALUE ZERO.
+
+       01 WS-TRL-RECORD-COUNT PIC 9(9).
+       01 WS-TRL-TOTAL-DEBITS  PIC S9(11)V99.
+       01 WS-TRL-TOTAL-CREDITS PIC S9(11)V99.
+
+       01 WS-BREAK-SW         PIC X(1)    VALUE "N".
+           88 WS-IS-BREAK                 VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+
+           IF WS-ARG-COUNT < 1
+               DISPLAY "Usage:"
+               DISPLAY "  ./ledger_recon <LEDGER_EXTRACT_FILE> [<LEDGER_EXTRACT_FILE> ...]"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM VALIDATE-ONE-FILE
+               VARYING WS-FILE-IDX FROM 1 BY 1
+               UNTIL WS-FILE-IDX > WS-ARG-COUNT
+
+           STOP RUN.
+
+       VALIDATE-ONE-FILE.
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+           MOVE WS-ARG-VALUE TO WS-FILE-PATH
+
+           MOVE ZERO  TO WS-DTL-COUNT WS-SUM-DEBITS WS-SUM-CREDITS
+           MOVE "N"   TO WS-EOF-SW WS-TRL-SEEN-SW WS-BREAK-SW
+
+           OPEN INPUT LEDGER-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "BREAK  " WS-FILE-PATH
+                   " -- unable to open, FILE STATUS=" WS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM READ-LEDGER-RECORD UNTIL WS-EOF
+
+           CLOSE LEDGER-FILE
+
+           IF NOT WS-TRL-SEEN
+               DISPLAY "BREAK  " WS-FILE-PATH " -- no trailer record found"
+               MOVE 16 TO RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-DTL-COUNT NOT = WS-TRL-RECORD-COUNT
+               SET WS-IS-BREAK TO TRUE
+               DISPLAY "BREAK  " WS-FILE-PATH
+                   " -- record count " WS-DTL-COUNT
+                   " does not match trailer " WS-TRL-RECORD-COUNT
+           END-IF
+
+           IF WS-SUM-DEBITS NOT = WS-TRL-TOTAL-DEBITS
+               SET WS-IS-BREAK TO TRUE
+               DISPLAY "BREAK  " WS-FILE-PATH
+                   " -- debit total " WS-SUM-DEBITS
+                   " does not match trailer " WS-TRL-TOTAL-DEBITS
+           END-IF
+
+           IF WS-SUM-CREDITS NOT = WS-TRL-TOTAL-CREDITS
+               SET WS-IS-BREAK TO TRUE
+               DISPLAY "BREAK  " WS-FILE-PATH
+                   " -- credit total " WS-SUM-CREDITS
+                   " does not match trailer " WS-TRL-TOTAL-CREDITS
+           END-IF
+
+           IF WS-IS-BREAK
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               DISPLAY "PASS   " WS-FILE-PATH
+                   " -- " WS-DTL-COUNT " records, debits " WS-SUM-DEBITS
+                   ", credits " WS-SUM-CREDITS
+           END-IF.
+
+       READ-LEDGER-RECORD.
+           READ LEDGER-FILE
+           IF WS-FILE-STATUS = "10"
+               SET WS-EOF TO TRUE
+           ELSE
+               IF WS-FILE-STATUS NOT = "00"
+                   DISPLAY "BREAK  " WS-FILE-PATH
+                       " -- read error, FILE STATUS=" WS-FILE-STATUS
+                   SET WS-IS-BREAK TO TRUE
+                   SET WS-EOF TO TRUE
+               ELSE
+                   PERFORM APPLY-LEDGER-RECORD
+               END-IF
+           END-IF.
+
+       APPLY-LEDGER-RECORD.
+           EVALUATE REC-TYPE
+               WHEN "D"
+                   ADD 1 TO WS-DTL-COUNT
+                   EVALUATE DTL-DR-CR-FLAG
+                       WHEN "D"
+                           ADD DTL-AMOUNT TO WS-SUM-DEBITS
+                       WHEN "C"
+                           ADD DTL-AMOUNT TO WS-SUM-CREDITS
+                       WHEN OTHER
+                           DISPLAY "BREAK  " WS-FILE-PATH
+                               " -- unrecognised DR/CR flag on "
+                               DTL-TRXN-ID
+                           SET WS-IS-BREAK TO TRUE
+                   END-EVALUATE
+               WHEN "T"
+                   MOVE TRL-RECORD-COUNT     TO WS-TRL-RECORD-COUNT
+                   MOVE TRL-TOTAL-DEBITS     TO WS-TRL-TOTAL-DEBITS
+                   MOVE TRL-TOTAL-CREDITS    TO WS-TRL-TOTAL-CREDITS
+                   SET WS-TRL-SEEN TO TRUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
