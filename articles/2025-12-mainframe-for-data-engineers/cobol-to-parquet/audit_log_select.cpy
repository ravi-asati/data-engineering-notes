@@ -0,0 +1,10 @@
+      *> COPY into FILE-CONTROL alongside audit_log_ws.cpy (WORKING-STORAGE),
+      *> audit_log_fd.cpy (FILE SECTION) and audit_log.cpy (PROCEDURE DIVISION).
+      *> WS-AUDIT-LOG-PATH is resolved from the LEDGER_AUDIT_LOG environment
+      *> variable by OPEN-AUDIT-LOG, so this SELECT's ASSIGN target is only
+      *> filled in at OPEN time, the same as every other ASSIGN-TO-data-item
+      *> file in this system.
+           SELECT AUDIT-LOG-FILE ASSIGN TO WS-AUDIT-LOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
