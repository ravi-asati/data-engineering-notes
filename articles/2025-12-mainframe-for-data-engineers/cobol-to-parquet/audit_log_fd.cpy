@@ -0,0 +1,3 @@
+      *> COPY into FILE SECTION alongside audit_log_select.cpy.
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-REC              PIC X(300).
