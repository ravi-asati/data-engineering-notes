@@ -0,0 +1,88 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRXN-WRITER-SIMPLE-DUMP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRXN-FILE ASSIGN TO WS-FILE-PATH
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       *> File Schema (Copybook) section starts here
+       FD  TRXN-FILE.
+       COPY "trxn_writer_simple.cpy".
+       *> File Schema (Copybook) section ends here
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS   PIC XX.
+       01  WS-ARG-COUNT     PIC 9(4).
+       01  WS-ARG           PIC X(200).
+       01  WS-FILE-PATH     PIC X(200).
+
+       01  WS-EOF-SW        PIC X(1)    VALUE "N".
+           88 WS-EOF                    VALUE "Y".
+
+       01  WS-REC-COUNT     PIC 9(9)    VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN.
+
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+
+           IF WS-ARG-COUNT < 1
+               DISPLAY "Usage:"
+               DISPLAY "  ./trxn_writer_simple_dump <FILE_NAME>"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           ACCEPT WS-ARG FROM ARGUMENT-VALUE
+           MOVE WS-ARG TO WS-FILE-PATH
+
+           OPEN INPUT TRXN-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to open " WS-FILE-PATH
+               DISPLAY "       FILE STATUS = " WS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM DUMP-ONE-RECORD UNTIL WS-EOF
+
+           CLOSE TRXN-FILE
+
+           DISPLAY "Total records: " WS-REC-COUNT
+
+           STOP RUN.
+
+       DUMP-ONE-RECORD.
+           READ TRXN-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-REC-COUNT
+                   PERFORM DISPLAY-TRXN-RECORD
+           END-READ.
+
+       DISPLAY-TRXN-RECORD.
+           EVALUATE REC-TYPE
+               WHEN "H"
+                   DISPLAY "HDR  RUN-DT=" HDR-RUN-DT
+                       " RUN-TM=" HDR-RUN-TM
+               WHEN "D"
+                   DISPLAY "DTL  TRXN-ID=" DTL-TRXN-ID
+                       " TRXN-DT=" DTL-TRXN-DT
+                       " TRXN-TM=" DTL-TRXN-TM
+                       " TRXN-AMNT=" DTL-TRXN-AMNT
+                       " CURRENCY-CODE=" DTL-CURRENCY-CODE
+                       " FX-RATE-TO-BASE=" DTL-FX-RATE-TO-BASE
+               WHEN "T"
+                   DISPLAY "TRL  RECORD-COUNT=" TRL-RECORD-COUNT
+                       " TOTAL-AMOUNT=" TRL-TOTAL-AMOUNT
+               WHEN OTHER
+                   DISPLAY "???  unrecognised REC-TYPE=[" REC-TYPE "]"
+           END-EVALUATE.
