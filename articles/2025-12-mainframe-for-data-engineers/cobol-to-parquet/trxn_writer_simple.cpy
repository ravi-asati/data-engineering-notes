@@ -1,12 +1,36 @@
        01 TRXN-REC.
-          05 TRXN-ID     PIC 9(9)       COMP-3. 
-                         *> Binray numeric. Unsigned Integer
-          05 TRXN-DT     PIC X(8).              
-                         *> character-based date (YYYMMDD)
-          05 TRXN-TM     PIC X(6).              
+          05 REC-TYPE                PIC X(1).
+                         *> 'H' = Header, 'D' = Detail, 'T' = Trailer
+          05 FILLER                  PIC X(32).
+
+       01 TRXN-HDR REDEFINES TRXN-REC.
+          05 HDR-REC-TYPE            PIC X(1).
+          05 HDR-RUN-DT              PIC X(8).
+                         *> Date of first write to this file (YYYYMMDD)
+          05 HDR-RUN-TM              PIC X(6).
+                         *> Time of first write to this file (HHMMSS)
+          05 FILLER                  PIC X(18).
+
+       01 TRXN-DTL REDEFINES TRXN-REC.
+          05 DTL-REC-TYPE            PIC X(1).
+          05 DTL-TRXN-ID             PIC 9(9)       COMP-3.
+                         *> Binary numeric. Unsigned Integer
+          05 DTL-TRXN-DT             PIC X(8).
+                         *> character-based date (YYYYMMDD)
+          05 DTL-TRXN-TM             PIC X(6).
                          *> character-based timestamp (HHMMSS)
-          05 TRXN-AMNT   PIC S9(7)V99   COMP-3. 
+          05 DTL-TRXN-AMNT           PIC S9(7)V99   COMP-3.
                          *> Binary numeric. Signed Real
+          05 DTL-CURRENCY-CODE       PIC X(3).
+                         *> ISO currency code the amount is posted in
+          05 DTL-FX-RATE-TO-BASE     PIC 9(3)V9(6)  COMP-3.
+                         *> Rate applied to convert TRXN-AMNT to base currency
+
+       01 TRXN-TRL REDEFINES TRXN-REC.
+          05 TRL-REC-TYPE            PIC X(1).
+          05 TRL-RECORD-COUNT        PIC 9(9).
+          05 TRL-TOTAL-AMOUNT        PIC S9(9)V99   COMP-3.
+          05 FILLER                  PIC X(17).
 
        *> This is fixed-size records file
-       *> Record size is 24 bytes
+       *> Record size is 33 bytes (REC-TYPE + longest logical view)
