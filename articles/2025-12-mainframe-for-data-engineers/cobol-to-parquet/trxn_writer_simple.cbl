@@ -10,16 +10,16 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
 
+           COPY "audit_log_select.cpy".
+
        DATA DIVISION.
        FILE SECTION.
        *> File Schema (Copybook) section starts here
        FD  TRXN-FILE.
-       01  TRXN-REC.
-           05 TRXN-ID     PIC 9(9)       COMP-3.    *> 9 digits packed integer => 5 bytes
-           05 TRXN-DT     PIC X(8).                 *> YYYYMMDD text (ASCII here)
-           05 TRXN-TM     PIC X(6).                 *> HHMMSS   text (ASCII here)
-           05 TRXN-AMNT   PIC S9(7)V99   COMP-3.    *> signed amount => 5 bytes
-       *> File Schema (Copybook) section ends here 
+       COPY "trxn_writer_simple.cpy".
+       *> File Schema (Copybook) section ends here
+
+       COPY "audit_log_fd.cpy".
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS   PIC XX.
@@ -32,20 +32,62 @@
        01  WS-DT            PIC X(8).
        01  WS-TM            PIC X(6).
 
+       01  WS-CURR          PIC X(3).
+       01  WS-FX-N          PIC 9(3)V9(6).
+
        01  WS-FILE-PATH     PIC X(200).
        01  WS-MODE          PIC X(1).   *> 'R' = rewrite, 'A' = append
 
+       *> A FILE_NAME arg ending in ".GDG" is a base name, not a literal
+       *> path -- DERIVE-GDG-FILE-PATH turns it into a dated generation
+       *> (base + current run date) the way a mainframe GDG relative
+       *> generation name would, so the caller never has to remember to
+       *> change the output file by hand from one day to the next.
+       01  WS-GDG-LEN       PIC 9(4).
+       01  WS-GDG-SUFFIX    PIC X(4).
+       01  WS-GDG-BASE      PIC X(200)  VALUE SPACES.
+       01  WS-GDG-DATE      PIC X(8).
+
+       01  WS-TODAY-DT      PIC X(8).
+       01  WS-TODAY-TM      PIC X(6).
+       01  WS-SYS-DATETIME  PIC X(21).
+
+       01  WS-HDR-DT        PIC X(8).
+       01  WS-HDR-TM        PIC X(6).
+       01  WS-HDR-SEEN      PIC X(1)    VALUE "N".
+           88 HDR-ALREADY-PRESENT       VALUE "Y".
+
+       01  WS-MAX-RECS      PIC 9(5)    VALUE 50000.
+       01  WS-TBL-COUNT     PIC 9(5)    VALUE ZERO.
+       01  WS-TBL-IDX       PIC 9(5).
+
+       01  WS-TOTAL-AMNT    PIC S9(9)V99 VALUE ZERO.
+
+       01  WS-DTL-TABLE.
+           05 WS-DTL-ENTRY OCCURS 50000 TIMES.
+              10 WS-T-ID   PIC 9(9).
+              10 WS-T-DT   PIC X(8).
+              10 WS-T-TM   PIC X(6).
+              10 WS-T-AMNT PIC S9(7)V99.
+              10 WS-T-CURR PIC X(3).
+              10 WS-T-FX   PIC 9(3)V9(6).
+
+       COPY "audit_log_ws.cpy".
+
        PROCEDURE DIVISION.
        MAIN.
 
+           MOVE "TRXN-WRITER-SIMPLE" TO WS-AUDIT-PROGRAM-ID
+
            ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
 
-           IF WS-ARG-COUNT < 6
+           IF WS-ARG-COUNT < 8
                DISPLAY "Usage:"
-               DISPLAY "  ./trxn_writer_simple <TRXN_ID> <TRXN_DT> <TRXN_TM> <TRXN_AMNT> <FILE_NAME> <MODE>"
+               DISPLAY "  ./trxn_writer_simple <TRXN_ID> <TRXN_DT> <TRXN_TM> <TRXN_AMNT> <CURRENCY_CODE> <FX_RATE_TO_BASE> <FILE_NAME> <MODE>"
                DISPLAY "Where MODE = R (rewrite) or A (append)"
                DISPLAY "Example:"
-               DISPLAY "  ./trxn_writer_simple 000000001 20251220 213010 -250.75 ./TRXN_COBOL_DATA R"
+               DISPLAY "  ./trxn_writer_simple 000000001 20251220 213010 -250.75 USD 1.000000 ./TRXN_COBOL_DATA R"
+               MOVE 16 TO RETURN-CODE
                STOP RUN
            END-IF
 
@@ -65,31 +107,177 @@
            ACCEPT WS-ARG FROM ARGUMENT-VALUE
            COMPUTE WS-AMNT-N = FUNCTION NUMVAL(WS-ARG)
 
-           *> Arg5: FILE_NAME
+           *> Arg5: CURRENCY_CODE (e.g. USD)
+           ACCEPT WS-ARG FROM ARGUMENT-VALUE
+           MOVE WS-ARG(1:3) TO WS-CURR
+
+           *> Arg6: FX_RATE_TO_BASE (e.g. 1.000000)
+           ACCEPT WS-ARG FROM ARGUMENT-VALUE
+           COMPUTE WS-FX-N = FUNCTION NUMVAL(WS-ARG)
+
+           *> Arg7: FILE_NAME
            ACCEPT WS-ARG FROM ARGUMENT-VALUE
            MOVE WS-ARG TO WS-FILE-PATH
 
-           *> Arg6: MODE
+           PERFORM DERIVE-GDG-FILE-PATH
+
+           *> Arg8: MODE
            ACCEPT WS-ARG FROM ARGUMENT-VALUE
            MOVE WS-ARG(1:1) TO WS-MODE
 
-           *> Build record
-           MOVE WS-ID-N   TO TRXN-ID
-           MOVE WS-DT     TO TRXN-DT
-           MOVE WS-TM     TO TRXN-TM
-           MOVE WS-AMNT-N TO TRXN-AMNT
+           *> A mistyped MODE ("X", a blank, anything other than R/A)
+           *> must not silently fall into the OPEN OUTPUT path below and
+           *> truncate whatever was already appended to the file -- so
+           *> both MODE and FILE_NAME are checked before anything is
+           *> written.
+           IF WS-MODE NOT = "R" AND WS-MODE NOT = "r"
+               AND WS-MODE NOT = "A" AND WS-MODE NOT = "a"
+               DISPLAY "ERROR: MODE must be R (rewrite) or A (append), "
+                   "got: " WS-MODE
+               DISPLAY "Usage:"
+               DISPLAY "  ./trxn_writer_simple <TRXN_ID> <TRXN_DT> <TRXN_TM> <TRXN_AMNT> <CURRENCY_CODE> <FX_RATE_TO_BASE> <FILE_NAME> <MODE>"
+               DISPLAY "Where MODE = R (rewrite) or A (append)"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF FUNCTION TRIM(WS-FILE-PATH) = SPACES
+               DISPLAY "ERROR: FILE_NAME must not be blank"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           ACCEPT WS-SYS-DATETIME FROM DATE YYYYMMDD
+           MOVE WS-SYS-DATETIME(1:8) TO WS-TODAY-DT
+           ACCEPT WS-TODAY-TM FROM TIME
+
+           *> Rewrite mode starts a brand new file; append mode folds
+           *> the new detail row into whatever is already on disk so
+           *> the trailer control total always reflects every record.
+           MOVE ZERO TO WS-TBL-COUNT
+           MOVE "N" TO WS-HDR-SEEN
 
-           *> Open with rewrite/append behaviour
            IF WS-MODE = "A" OR WS-MODE = "a"
-               OPEN EXTEND TRXN-FILE
-               IF WS-FILE-STATUS NOT = "00"
-                   OPEN OUTPUT TRXN-FILE
-               END-IF
+               PERFORM LOAD-EXISTING-DETAILS
+           END-IF
+
+           IF NOT HDR-ALREADY-PRESENT
+               MOVE WS-TODAY-DT TO WS-HDR-DT
+               MOVE WS-TODAY-TM TO WS-HDR-TM
+           END-IF
+
+           *> Append the incoming transaction to the in-memory table
+           IF WS-TBL-COUNT < WS-MAX-RECS
+               ADD 1 TO WS-TBL-COUNT
+               MOVE WS-ID-N   TO WS-T-ID(WS-TBL-COUNT)
+               MOVE WS-DT     TO WS-T-DT(WS-TBL-COUNT)
+               MOVE WS-TM     TO WS-T-TM(WS-TBL-COUNT)
+               MOVE WS-AMNT-N TO WS-T-AMNT(WS-TBL-COUNT)
+               MOVE WS-CURR   TO WS-T-CURR(WS-TBL-COUNT)
+               MOVE WS-FX-N   TO WS-T-FX(WS-TBL-COUNT)
            ELSE
-               OPEN OUTPUT TRXN-FILE
+               DISPLAY "ERROR: detail table is full at " WS-MAX-RECS
+                   " records, cannot append new transaction"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
            END-IF
 
-           WRITE TRXN-REC
-           CLOSE TRXN-FILE
+           PERFORM REWRITE-FILE-WITH-CONTROL-RECORDS
+
+           *> Only the transaction posted by this invocation is audited --
+           *> the rest of WS-DTL-TABLE was already audited in the run that
+           *> first appended each of those rows to the file.
+           PERFORM OPEN-AUDIT-LOG
+           MOVE WS-FILE-PATH TO WS-AUDIT-TARGET-PATH
+           MOVE WS-ID-N      TO WS-AUDIT-RECORD-KEY
+           PERFORM APPEND-AUDIT-LOG-RECORD
+           PERFORM CLOSE-AUDIT-LOG
 
            STOP RUN.
+
+       DERIVE-GDG-FILE-PATH.
+           COMPUTE WS-GDG-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-FILE-PATH))
+           IF WS-GDG-LEN > 4
+               MOVE WS-FILE-PATH(WS-GDG-LEN - 3:4) TO WS-GDG-SUFFIX
+               IF WS-GDG-SUFFIX = ".GDG"
+                   ACCEPT WS-GDG-DATE FROM DATE YYYYMMDD
+                   MOVE WS-FILE-PATH(1:WS-GDG-LEN - 4) TO WS-GDG-BASE
+                   MOVE SPACES TO WS-FILE-PATH
+                   STRING FUNCTION TRIM(WS-GDG-BASE) DELIMITED BY SIZE
+                          "."                         DELIMITED BY SIZE
+                          WS-GDG-DATE                 DELIMITED BY SIZE
+                       INTO WS-FILE-PATH
+                   END-STRING
+               END-IF
+           END-IF.
+
+       LOAD-EXISTING-DETAILS.
+           OPEN INPUT TRXN-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               CLOSE TRXN-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM READ-NEXT-EXISTING-RECORD
+               UNTIL WS-FILE-STATUS NOT = "00"
+
+           CLOSE TRXN-FILE.
+
+       READ-NEXT-EXISTING-RECORD.
+           READ TRXN-FILE
+           IF WS-FILE-STATUS = "00"
+               EVALUATE REC-TYPE
+                   WHEN "H"
+                       MOVE HDR-RUN-DT TO WS-HDR-DT
+                       MOVE HDR-RUN-TM TO WS-HDR-TM
+                       SET HDR-ALREADY-PRESENT TO TRUE
+                   WHEN "D"
+                       IF WS-TBL-COUNT < WS-MAX-RECS
+                           ADD 1 TO WS-TBL-COUNT
+                           MOVE DTL-TRXN-ID         TO WS-T-ID(WS-TBL-COUNT)
+                           MOVE DTL-TRXN-DT         TO WS-T-DT(WS-TBL-COUNT)
+                           MOVE DTL-TRXN-TM         TO WS-T-TM(WS-TBL-COUNT)
+                           MOVE DTL-TRXN-AMNT       TO WS-T-AMNT(WS-TBL-COUNT)
+                           MOVE DTL-CURRENCY-CODE   TO WS-T-CURR(WS-TBL-COUNT)
+                           MOVE DTL-FX-RATE-TO-BASE TO WS-T-FX(WS-TBL-COUNT)
+                       END-IF
+                   WHEN "T"
+                       CONTINUE
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+
+       REWRITE-FILE-WITH-CONTROL-RECORDS.
+           OPEN OUTPUT TRXN-FILE
+
+           MOVE "H"       TO REC-TYPE
+           MOVE WS-HDR-DT TO HDR-RUN-DT
+           MOVE WS-HDR-TM TO HDR-RUN-TM
+           WRITE TRXN-REC
+
+           MOVE ZERO TO WS-TOTAL-AMNT
+           MOVE 1 TO WS-TBL-IDX
+           PERFORM WRITE-DETAIL-RECORD
+               VARYING WS-TBL-IDX FROM 1 BY 1
+               UNTIL WS-TBL-IDX > WS-TBL-COUNT
+
+           MOVE "T"             TO REC-TYPE
+           MOVE WS-TBL-COUNT    TO TRL-RECORD-COUNT
+           MOVE WS-TOTAL-AMNT   TO TRL-TOTAL-AMOUNT
+           WRITE TRXN-REC
+
+           CLOSE TRXN-FILE.
+
+       WRITE-DETAIL-RECORD.
+           MOVE "D"                      TO REC-TYPE
+           MOVE WS-T-ID(WS-TBL-IDX)      TO DTL-TRXN-ID
+           MOVE WS-T-DT(WS-TBL-IDX)      TO DTL-TRXN-DT
+           MOVE WS-T-TM(WS-TBL-IDX)      TO DTL-TRXN-TM
+           MOVE WS-T-AMNT(WS-TBL-IDX)    TO DTL-TRXN-AMNT
+           MOVE WS-T-CURR(WS-TBL-IDX)    TO DTL-CURRENCY-CODE
+           MOVE WS-T-FX(WS-TBL-IDX)      TO DTL-FX-RATE-TO-BASE
+           WRITE TRXN-REC
+           ADD WS-T-AMNT(WS-TBL-IDX) TO WS-TOTAL-AMNT.
+
+       COPY "audit_log.cpy".
