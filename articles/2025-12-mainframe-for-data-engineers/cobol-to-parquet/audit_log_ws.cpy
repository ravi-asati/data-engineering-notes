@@ -0,0 +1,18 @@
+      *> Working-storage fields for the shared OPEN-AUDIT-LOG /
+      *> APPEND-AUDIT-LOG-RECORD / CLOSE-AUDIT-LOG routine in
+      *> audit_log.cpy -- COPY this, audit_log_select.cpy (into
+      *> FILE-CONTROL) and audit_log_fd.cpy (into FILE SECTION) into any
+      *> program that posts transactions, so every successful WRITE can
+      *> be traced back to who ran the job, when, and against which file.
+      *> The caller sets WS-AUDIT-PROGRAM-ID once, and WS-AUDIT-TARGET-PATH
+      *> / WS-AUDIT-RECORD-KEY before each APPEND-AUDIT-LOG-RECORD call.
+       01 WS-AUDIT-PROGRAM-ID     PIC X(20).
+       01 WS-AUDIT-TARGET-PATH    PIC X(200).
+       01 WS-AUDIT-RECORD-KEY     PIC X(20).
+
+       01 WS-AUDIT-LOG-PATH       PIC X(200).
+       01 WS-AUDIT-FILE-STATUS    PIC XX.
+       01 WS-AUDIT-OS-USER        PIC X(30).
+       01 WS-AUDIT-DATE           PIC X(8).
+       01 WS-AUDIT-TIME           PIC X(6).
+       01 WS-AUDIT-LINE           PIC X(300)  VALUE SPACES.
